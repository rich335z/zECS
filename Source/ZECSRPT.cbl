@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. ZECSRPT.                                             00000020
+       AUTHOR.     Randy Frerking and Rich Jackson.                     00000030
+      ***************************************************************** 00000040
+      *                                                               * 00000050
+      * z/OS Enterprise Caching Services.                             * 00000060
+      *                                                               * 00000070
+      * Batch cache inventory/utilization report.                    *  00000080
+      *                                                               * 00000090
+      * Browses ZK-FCT (primary KEY store) and, for each active KEY,  * 00000100
+      * ZF-FCT (FILE store) to accumulate counts of active entries,   * 00000110
+      * segment usage and byte totals, broken out by the BU_SBU and   * 00000120
+      * application portions of the stored key.  ZK-KEY is stored as  * 00000130
+      * the full BU_SBU/application/key path (see 1160-MOVE-URI in    * 00000140
+      * ZECS001), so BU_SBU is the text up to the first '/' and       * 00000150
+      * application is the text between the first and second '/'.    *  00000160
+      *                                                               * 00000170
+      * Intended to run periodically outside of CICS against the     *  00000180
+      * base clusters underlying the ZK-FCT/ZF-FCT CICS files, for    * 00000190
+      * hand-off to capacity planning.                                * 00000200
+      *                                                               * 00000210
+      * Date       UserID    Description                              * 00000220
+      * ---------- --------  ---------------------------------------- * 00000230
+      *                                                               * 00000240
+      ***************************************************************** 00000250
+       ENVIRONMENT DIVISION.                                            00000260
+       INPUT-OUTPUT SECTION.                                            00000270
+       FILE-CONTROL.                                                    00000280
+           SELECT ZK-FCT ASSIGN TO ZKFCT                                00000290
+               ORGANIZATION IS INDEXED                                  00000300
+               ACCESS MODE IS SEQUENTIAL                                00000310
+               RECORD KEY IS ZK-KEY                                     00000320
+               FILE STATUS IS WS-ZK-STATUS.                             00000330
+                                                                        00000340
+           SELECT ZF-FCT ASSIGN TO ZFFCT                                00000350
+               ORGANIZATION IS INDEXED                                  00000360
+               ACCESS MODE IS DYNAMIC                                   00000370
+               RECORD KEY IS ZF-KEY-16                                  00000380
+               FILE STATUS IS WS-ZF-STATUS.                             00000390
+                                                                        00000400
+           SELECT RPT-OUT ASSIGN TO RPTOUT                              00000410
+               ORGANIZATION IS LINE SEQUENTIAL                          00000420
+               FILE STATUS IS WS-RPT-STATUS.                            00000430
+                                                                        00000440
+       DATA DIVISION.                                                   00000450
+       FILE SECTION.                                                    00000460
+       FD  ZK-FCT.                                                      00000470
+      ***************************************************************** 00000480
+      * zECS KEY  record definition.                                  * 00000490
+      ***************************************************************** 00000500
+       COPY ZECSZKC.                                                    00000510
+                                                                        00000520
+       FD  ZF-FCT.                                                      00000530
+      ***************************************************************** 00000540
+      * zECS FILE record definition.                                  * 00000550
+      ***************************************************************** 00000560
+       COPY ZECSZFC.                                                    00000570
+                                                                        00000580
+       FD  RPT-OUT                                                      00000590
+           RECORD CONTAINS 132 CHARACTERS.                              00000600
+       01  RPT-LINE                   PIC  X(132).                      00000610
+                                                                        00000620
+       WORKING-STORAGE SECTION.                                         00000630
+       01  WS-ZK-STATUS               PIC  X(02) VALUE SPACES.          00000640
+       01  WS-ZF-STATUS               PIC  X(02) VALUE SPACES.          00000650
+       01  WS-RPT-STATUS              PIC  X(02) VALUE SPACES.          00000660
+       01  WS-EOF-SW                  PIC  X(01) VALUE 'N'.             00000670
+           88  ZK-EOF                 VALUE 'Y'.                        00000680
+                                                                        00000690
+       01  WS-TOTAL-KEYS              PIC 9(09) VALUE ZEROES.           00000700
+       01  WS-TOTAL-SEGMENTS          PIC 9(09) VALUE ZEROES.           00000710
+       01  WS-TOTAL-BYTES             PIC 9(15) VALUE ZEROES.           00000720
+       01  WS-ORPHAN-KEYS             PIC 9(09) VALUE ZEROES.           00000730
+                                                                        00000740
+       01  WS-SLASH-1                 PIC S9(04) COMP VALUE ZEROES.     00000750
+       01  WS-SLASH-2                 PIC S9(04) COMP VALUE ZEROES.     00000760
+       01  WS-KEY-LEN                 PIC S9(04) COMP VALUE ZEROES.     00000770
+       01  WS-APP-LEN                 PIC S9(04) COMP VALUE ZEROES.     00000780
+                                                                        00000790
+      ***************************************************************** 00000800
+      * Actual physical bytes used by the final segment aren't        * 00000810
+      * recoverable from a fixed-length VSAM READ (partial segments   * 00000820
+      * are stored padded with LOW-VALUES), so byte totals are        * 00000830
+      * approximated as segment-count * the fixed 32K segment size -  * 00000840
+      * an upper bound that is accurate enough for capacity planning. * 00000850
+      ***************************************************************** 00000860
+       01  WS-SEGMENT-SIZE            PIC 9(09) VALUE 32000.            00000870
+       01  WS-KEY-BYTES               PIC 9(15) VALUE ZEROES.           00000880
+                                                                        00000890
+      ***************************************************************** 00000900
+      * Break-out table by BU_SBU / application.  Sized generously    * 00000910
+      * for a single reporting pass; entries beyond the table size    * 00000920
+      * are folded into a single OTHER catch-all bucket (WS-OTHER-*)  * 00000930
+      * printed as its own report line, rather than dropped, so the   * 00000940
+      * breakdown always sums to the grand totals below it.           * 00000950
+      ***************************************************************** 00000960
+       01  WS-MAX-BREAKOUT            PIC S9(04) COMP VALUE 500.        00000970
+       01  WS-BREAKOUT-COUNT          PIC S9(04) COMP VALUE ZEROES.     00000980
+       01  WS-BREAKOUT-TABLE.                                           00000990
+           05  WS-BREAKOUT-ENTRY OCCURS 500 TIMES                       00001000
+                                  INDEXED BY BO-IDX.                    00001010
+               10  BO-BU-SBU          PIC  X(64).                       00001020
+               10  BO-APPLICATION     PIC  X(64).                       00001030
+               10  BO-KEY-COUNT       PIC 9(09).                        00001040
+               10  BO-SEGMENT-COUNT   PIC 9(09).                        00001050
+               10  BO-BYTE-COUNT      PIC 9(15).                        00001060
+                                                                        00001070
+       01  WS-OTHER-KEY-COUNT         PIC 9(09) VALUE ZEROES.           00001080
+       01  WS-OTHER-SEGMENT-COUNT     PIC 9(09) VALUE ZEROES.           00001090
+       01  WS-OTHER-BYTE-COUNT        PIC 9(15) VALUE ZEROES.           00001100
+                                                                        00001110
+       01  WS-CUR-BU-SBU              PIC  X(64) VALUE SPACES.          00001120
+       01  WS-CUR-APPLICATION         PIC  X(64) VALUE SPACES.          00001130
+       01  WS-FOUND-SW                PIC  X(01) VALUE 'N'.             00001140
+           88  BREAKOUT-FOUND         VALUE 'Y'.                        00001150
+                                                                        00001160
+       01  WS-HEADING-1.                                                00001170
+           05  FILLER PIC X(40) VALUE                                   00001180
+               'zECS CACHE INVENTORY/UTILIZATION REPORT'.               00001190
+       01  WS-HEADING-2.                                                00001200
+           05  FILLER PIC X(70) VALUE 'BU_SBU           APPLICATION     00001210
+      -    '       KEYS     SEGMENTS   BYTES'.                          00001220
+                                                                        00001230
+       01  WS-DETAIL-LINE.                                              00001240
+           05  DL-BU-SBU              PIC  X(16).                       00001250
+           05  FILLER                 PIC  X(01) VALUE SPACES.          00001260
+           05  DL-APPLICATION         PIC  X(16).                       00001270
+           05  FILLER                 PIC  X(01) VALUE SPACES.          00001280
+           05  DL-KEYS                PIC ZZZ,ZZZ,ZZ9.                  00001290
+           05  FILLER                 PIC  X(01) VALUE SPACES.          00001300
+           05  DL-SEGMENTS            PIC ZZZ,ZZZ,ZZ9.                  00001310
+           05  FILLER                 PIC  X(01) VALUE SPACES.          00001320
+           05  DL-BYTES               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.            00001330
+                                                                        00001340
+       01  WS-SUMMARY-LINE.                                             00001350
+           05  FILLER                 PIC X(20) VALUE                   00001360
+               'TOTAL ACTIVE KEYS: '.                                   00001370
+           05  SL-TOTAL-KEYS          PIC ZZZ,ZZZ,ZZ9.                  00001380
+       01  WS-SUMMARY-LINE2.                                            00001390
+           05  FILLER                 PIC X(20) VALUE                   00001400
+               'TOTAL SEGMENTS:    '.                                   00001410
+           05  SL-TOTAL-SEGMENTS      PIC ZZZ,ZZZ,ZZ9.                  00001420
+       01  WS-SUMMARY-LINE3.                                            00001430
+           05  FILLER                 PIC X(20) VALUE                   00001440
+               'TOTAL BYTES:       '.                                   00001450
+           05  SL-TOTAL-BYTES         PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.            00001460
+       01  WS-SUMMARY-LINE4.                                            00001470
+           05  FILLER                 PIC X(20) VALUE                   00001480
+               'ORPHANED KEYS:     '.                                   00001490
+           05  SL-ORPHAN-KEYS         PIC ZZZ,ZZZ,ZZ9.                  00001500
+                                                                        00001510
+       PROCEDURE DIVISION.                                              00001520
+       0000-MAIN.                                                       00001530
+           PERFORM 0100-OPEN-FILES        THRU 0100-EXIT.               00001540
+           PERFORM 0200-BROWSE-KEYS       THRU 0200-EXIT                00001550
+               UNTIL ZK-EOF.                                            00001570
+           PERFORM 0300-WRITE-REPORT      THRU 0300-EXIT.               00001580
+           PERFORM 0900-CLOSE-FILES       THRU 0900-EXIT.               00001590
+           STOP RUN.                                                    00001600
+                                                                        00001610
+       0100-OPEN-FILES.                                                 00001620
+           OPEN INPUT ZK-FCT.                                           00001630
+           OPEN INPUT ZF-FCT.                                           00001640
+           OPEN OUTPUT RPT-OUT.                                         00001650
+           READ ZK-FCT NEXT RECORD                                      00001660
+               AT END MOVE 'Y' TO WS-EOF-SW.                            00001670
+       0100-EXIT.                                                       00001680
+           EXIT.                                                        00001690
+                                                                        00001700
+      ***************************************************************** 00001710
+      * For every active KEY record, split the stored key on its      * 00001720
+      * first two '/' delimiters to recover BU_SBU and application,   * 00001730
+      * validate ZK-ZF-KEY against ZF-FCT (also feeds request 001's   * 00001740
+      * orphan count for a quick sanity total on this same pass), and * 00001750
+      * accumulate segment/byte totals from the ZF record.            * 00001760
+      ***************************************************************** 00001770
+       0200-BROWSE-KEYS.                                                00001780
+           ADD 1 TO WS-TOTAL-KEYS.                                      00001790
+           PERFORM 0210-SPLIT-KEY      THRU 0210-EXIT.                  00001800
+           PERFORM 0220-LOOKUP-FILE    THRU 0220-EXIT.                  00001810
+           PERFORM 0230-ACCUMULATE     THRU 0230-EXIT.                  00001820
+                                                                        00001830
+           READ ZK-FCT NEXT RECORD                                      00001840
+               AT END MOVE 'Y' TO WS-EOF-SW.                            00001850
+       0200-EXIT.                                                       00001860
+           EXIT.                                                        00001870
+                                                                        00001880
+       0210-SPLIT-KEY.                                                  00001890
+           MOVE SPACES TO WS-CUR-BU-SBU WS-CUR-APPLICATION.             00001900
+           MOVE ZEROES TO WS-SLASH-1 WS-SLASH-2.                        00001910
+                                                                        00001920
+      ***************************************************************** 00001930
+      * ZK-KEY is stored padded with LOW-VALUES beyond the actual key * 00001940
+      * text (see the URI-KEY comment in ZECS001's 1100-PARSE-URI     * 00001950
+      * area), not SPACES, so the real key length is everything       * 00001960
+      * before the first LOW-VALUE byte.                              * 00001970
+      ***************************************************************** 00001980
+           INSPECT ZK-KEY TALLYING WS-KEY-LEN                           00001990
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE.                 00002000
+                                                                        00002010
+           INSPECT ZK-KEY(1:WS-KEY-LEN)                                 00002020
+               TALLYING WS-SLASH-1 FOR CHARACTERS BEFORE '/'.           00002030
+           ADD 1 TO WS-SLASH-1.                                         00002040
+                                                                        00002050
+           IF  WS-SLASH-1 LESS THAN WS-KEY-LEN                          00002060
+               MOVE ZK-KEY(1:WS-SLASH-1 - 1)   TO WS-CUR-BU-SBU         00002070
+               COMPUTE WS-SLASH-2 =                                     00002080
+                   WS-SLASH-1 +                                         00002090
+                   FUNCTION LENGTH(FUNCTION TRIM(                       00002100
+                     ZK-KEY(WS-SLASH-1 + 1:                             00002110
+                            WS-KEY-LEN - WS-SLASH-1)))                  00002120
+               MOVE ZK-KEY(WS-SLASH-1 + 1:WS-SLASH-2 - WS-SLASH-1)      00002130
+                                               TO WS-CUR-APPLICATION    00002140
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CUR-APPLICATION))  00002150
+                                               TO WS-APP-LEN            00002160
+               INSPECT WS-CUR-APPLICATION                               00002170
+                   TALLYING WS-SLASH-2 FOR CHARACTERS BEFORE '/'        00002180
+               IF  WS-SLASH-2 LESS THAN WS-APP-LEN                      00002190
+                   MOVE WS-CUR-APPLICATION(1:WS-SLASH-2)                00002200
+                                               TO WS-CUR-APPLICATION    00002210
+               END-IF                                                   00002220
+           ELSE                                                         00002230
+               MOVE ZK-KEY(1:WS-KEY-LEN)       TO WS-CUR-BU-SBU.        00002240
+                                                                        00002250
+       0210-EXIT.                                                       00002260
+           EXIT.                                                        00002270
+                                                                        00002280
+       0220-LOOKUP-FILE.                                                00002290
+           MOVE ZK-ZF-KEY               TO ZF-KEY.                      00002300
+           MOVE ZEROES                  TO ZF-ZEROES.                   00002310
+           IF  ZK-SEGMENTS EQUAL 'Y'                                    00002320
+               MOVE 1 TO ZF-SEGMENT.                                    00002330
+                                                                        00002340
+           READ ZF-FCT                                                  00002350
+               INVALID KEY                                              00002360
+                   ADD 1 TO WS-ORPHAN-KEYS.                             00002370
+       0220-EXIT.                                                       00002380
+           EXIT.                                                        00002390
+                                                                        00002400
+       0230-ACCUMULATE.                                                 00002410
+           IF  WS-ZF-STATUS EQUAL '00'                                  00002420
+               COMPUTE WS-KEY-BYTES = ZF-SEGMENTS * WS-SEGMENT-SIZE     00002430
+               ADD ZF-SEGMENTS         TO WS-TOTAL-SEGMENTS             00002440
+               ADD WS-KEY-BYTES        TO WS-TOTAL-BYTES                00002450
+               PERFORM 0240-FIND-BREAKOUT THRU 0240-EXIT                00002460
+               IF  BREAKOUT-FOUND                                       00002470
+                   ADD 1               TO BO-KEY-COUNT(BO-IDX)          00002480
+                   ADD ZF-SEGMENTS     TO BO-SEGMENT-COUNT(BO-IDX)      00002490
+                   ADD WS-KEY-BYTES    TO BO-BYTE-COUNT(BO-IDX)         00002500
+               ELSE                                                     00002510
+                   ADD 1               TO WS-OTHER-KEY-COUNT            00002520
+                   ADD ZF-SEGMENTS     TO WS-OTHER-SEGMENT-COUNT        00002530
+                   ADD WS-KEY-BYTES    TO WS-OTHER-BYTE-COUNT           00002540
+               END-IF.                                                  00002550
+       0230-EXIT.                                                       00002560
+           EXIT.                                                        00002570
+                                                                        00002580
+       0240-FIND-BREAKOUT.                                              00002590
+           MOVE 'N' TO WS-FOUND-SW.                                     00002600
+           IF  WS-BREAKOUT-COUNT GREATER THAN ZEROES                    00002610
+               PERFORM VARYING BO-IDX FROM 1 BY 1                       00002620
+                   UNTIL BO-IDX GREATER THAN WS-BREAKOUT-COUNT          00002630
+                       OR BREAKOUT-FOUND                                00002640
+                   IF  BO-BU-SBU(BO-IDX)      EQUAL WS-CUR-BU-SBU       00002650
+                   AND BO-APPLICATION(BO-IDX) EQUAL WS-CUR-APPLICATION  00002660
+                       MOVE 'Y' TO WS-FOUND-SW                          00002670
+                   END-IF                                               00002680
+               END-PERFORM.                                             00002690
+                                                                        00002700
+           IF  NOT BREAKOUT-FOUND                                       00002710
+           AND WS-BREAKOUT-COUNT LESS THAN WS-MAX-BREAKOUT              00002720
+               ADD 1 TO WS-BREAKOUT-COUNT                               00002730
+               SET  BO-IDX             TO WS-BREAKOUT-COUNT             00002740
+               MOVE WS-CUR-BU-SBU      TO BO-BU-SBU(BO-IDX)             00002750
+               MOVE WS-CUR-APPLICATION TO BO-APPLICATION(BO-IDX)        00002760
+               MOVE ZEROES             TO BO-KEY-COUNT(BO-IDX)          00002770
+                                          BO-SEGMENT-COUNT(BO-IDX)      00002780
+                                          BO-BYTE-COUNT(BO-IDX)         00002790
+               MOVE 'Y'                TO WS-FOUND-SW.                  00002800
+       0240-EXIT.                                                       00002810
+           EXIT.                                                        00002820
+                                                                        00002830
+       0300-WRITE-REPORT.                                               00002840
+           WRITE RPT-LINE FROM WS-HEADING-1.                            00002850
+           WRITE RPT-LINE FROM WS-HEADING-2.                            00002860
+           MOVE SPACES TO RPT-LINE.                                     00002870
+           WRITE RPT-LINE.                                              00002880
+                                                                        00002890
+           PERFORM VARYING BO-IDX FROM 1 BY 1                           00002900
+               UNTIL BO-IDX GREATER THAN WS-BREAKOUT-COUNT              00002910
+               MOVE BO-BU-SBU(BO-IDX)      TO DL-BU-SBU                 00002920
+               MOVE BO-APPLICATION(BO-IDX) TO DL-APPLICATION            00002930
+               MOVE BO-KEY-COUNT(BO-IDX)   TO DL-KEYS                   00002940
+               MOVE BO-SEGMENT-COUNT(BO-IDX) TO DL-SEGMENTS             00002950
+               MOVE BO-BYTE-COUNT(BO-IDX)  TO DL-BYTES                  00002960
+               WRITE RPT-LINE FROM WS-DETAIL-LINE                       00002970
+           END-PERFORM.                                                 00002980
+                                                                        00002990
+           IF  WS-OTHER-KEY-COUNT GREATER THAN ZEROES                   00003000
+               MOVE 'OTHER'                TO DL-BU-SBU                 00003010
+               MOVE SPACES                 TO DL-APPLICATION            00003020
+               MOVE WS-OTHER-KEY-COUNT     TO DL-KEYS                   00003030
+               MOVE WS-OTHER-SEGMENT-COUNT TO DL-SEGMENTS               00003040
+               MOVE WS-OTHER-BYTE-COUNT    TO DL-BYTES                  00003050
+               WRITE RPT-LINE FROM WS-DETAIL-LINE                       00003060
+           END-IF.                                                      00003070
+                                                                        00003080
+           MOVE SPACES TO RPT-LINE.                                     00003090
+           WRITE RPT-LINE.                                              00003100
+                                                                        00003110
+           MOVE WS-TOTAL-KEYS       TO SL-TOTAL-KEYS.                   00003120
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE.                         00003130
+           MOVE WS-TOTAL-SEGMENTS   TO SL-TOTAL-SEGMENTS.               00003140
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE2.                        00003150
+           MOVE WS-TOTAL-BYTES      TO SL-TOTAL-BYTES.                  00003160
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE3.                        00003170
+           MOVE WS-ORPHAN-KEYS      TO SL-ORPHAN-KEYS.                  00003180
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE4.                        00003190
+       0300-EXIT.                                                       00003200
+           EXIT.                                                        00003210
+                                                                        00003220
+       0900-CLOSE-FILES.                                                00003230
+           CLOSE ZK-FCT.                                                00003240
+           CLOSE ZF-FCT.                                                00003250
+           CLOSE RPT-OUT.                                               00003260
+       0900-EXIT.                                                       00003270
+           EXIT.                                                        00003280
