@@ -76,11 +76,34 @@
        01  WRITE-RESP             PIC S9(08) COMP VALUE ZEROES.         01182001
        01  ETTL-STATUS            PIC S9(08) COMP VALUE ZEROES.         01183001
        01  ETTL-RESP              PIC S9(08) COMP VALUE ZEROES.         01184001
+       01  PAYLOAD-RESP           PIC S9(08) COMP VALUE ZEROES.         01184101
+       01  PAYLOAD-LIMIT          PIC S9(08) COMP VALUE ZEROES.         01184201
        01  SEVEN-DAYS             PIC S9(08) COMP VALUE 604800.         01190001
        01  TWENTY-FOUR-HOURS      PIC S9(08) COMP VALUE 86400.          01191001
        01  THIRTY-MINUTES         PIC S9(08) COMP VALUE 1800.           01200001
        01  FIVE-MINUTES           PIC S9(08) COMP VALUE 300.            01210001
        01  TWO-FIFTY-FIVE         PIC S9(08) COMP VALUE 255.            01211001
+       01  URI-PREFIX-LENGTH      PIC S9(08) COMP VALUE 22.             01211101
+      *    Length of the fixed '/resources/datacaches/' style literal  * 01211201
+      *    prefix.  Everything past it is stored as ZK-KEY/URI-KEY so  * 01211301
+      *    the key on disk is the full BU_SBU/application/key path,    * 01211401
+      *    enabling prefix browsing (STARTBR) and BU_SBU/application   * 01211501
+      *    reporting against ZK-FCT.                                   * 01211601
+      *                                                                * 01211611
+      *    BREAKING KEY-FORMAT CHANGE: prior to this constant's        * 01211621
+      *    introduction, ZK-KEY held only the trailing key segment     * 01211631
+      *    (the bytes past the 5th slash); it now holds the full       * 01211641
+      *    BU_SBU/application/key path, so the same incoming URI       * 01211651
+      *    hashes to a different ZK-KEY value than before this build.  * 01211661
+      *    Any entry POSTed/PUT under the old build is unreachable by  * 01211671
+      *    GET/PUT/DELETE after this build is deployed (it is not      * 01211681
+      *    deleted, just orphaned - see ZECSORF for reconciliation).   * 01211691
+      *    ZK-KEY has no separate BU_SBU/application fields to derive  * 01211701
+      *    the new-format key from an old-format record, so there is  * 01211711
+      *    no in-place conversion.  Operations must empty (or let      * 01211721
+      *    fully expire via TTL) ZK-FCT/ZF-FCT before cutting over to  * 01211731
+      *    this build; this is a deploy/runbook step, not a program    * 01211741
+      *    change.                                                     * 01211751
        01  THIRTY                 PIC S9(08) COMP VALUE 30.             01220001
        01  TWELVE                 PIC S9(08) COMP VALUE 12.             01230001
        01  TEN                    PIC S9(08) COMP VALUE 10.             01240001
@@ -104,7 +127,47 @@
                                                                         01336001
        01  VALUE-ACAO             PIC  X(01) VALUE '*'.                 01337001
        01  VALUE-ACAO-LENGTH      PIC S9(08) COMP VALUE 01.             01338001
+                                                                        01338101
+      ***************************************************************** 01338201
+      * Conditional PUT (If-Match vs ZF-ABS version token) and the    * 01338301
+      * ETag response header used to hand that token to the client.  *  01338401
+      ***************************************************************** 01338501
+       01  HEADER-IF-MATCH        PIC  X(08) VALUE 'If-Match'.          01338601
+       01  HEADER-IF-MATCH-LENGTH PIC S9(08) COMP VALUE 8.              01338701
+                                                                        01338801
+       01  IF-MATCH-PRESENT-SW    PIC  X(01) VALUE 'N'.                 01338901
+           88  IF-MATCH-PRESENT   VALUE 'Y'.                            01339001
+       01  IF-MATCH-VALUE         PIC  X(15) VALUE SPACES.              01339101
+                                                                        01339201
+       01  HEADER-ETAG.                                                 01339301
+           02  FILLER             PIC  X(04) VALUE 'ETag'.              01339401
+       01  HEADER-ETAG-LENGTH     PIC S9(08) COMP VALUE 4.              01339501
                                                                         01339001
+      ***************************************************************** 01339502
+      * TTL/expiration response headers - see 9003-EXPIRES.           * 01339503
+      ***************************************************************** 01339504
+       01  HEADER-EXPIRES.                                              01339505
+           02  FILLER             PIC  X(15) VALUE 'X-Cache-Expires'.   01339506
+       01  HEADER-EXPIRES-LENGTH  PIC S9(08) COMP VALUE 15.             01339507
+                                                                        01339508
+       01  HEADER-LAST-MODIFIED.                                        01339509
+           02  FILLER             PIC  X(13) VALUE 'Last-Modified'.     01339510
+       01  HEADER-LAST-MODIFIED-LENGTH PIC S9(08) COMP VALUE 13.        01339511
+                                                                        01339512
+       01  EXPIRES-ABS            PIC S9(15) VALUE ZEROES COMP-3.       01339513
+                                                                        01339514
+       01  EXPIRES-HEADER-VALUE.                                        01339515
+           02  EXPIRES-DATE       PIC  X(10) VALUE SPACES.              01339516
+           02  FILLER             PIC  X(01) VALUE SPACE.               01339517
+           02  EXPIRES-TIME       PIC  X(08) VALUE SPACES.              01339518
+       01  EXPIRES-HEADER-LENGTH  PIC S9(08) COMP VALUE 19.             01339519
+                                                                        01339520
+       01  LAST-MODIFIED-HEADER-VALUE.                                  01339521
+           02  LAST-MODIFIED-DATE PIC  X(10) VALUE SPACES.              01339522
+           02  FILLER             PIC  X(01) VALUE SPACE.               01339523
+           02  LAST-MODIFIED-TIME PIC  X(08) VALUE SPACES.              01339524
+       01  LAST-MODIFIED-HEADER-LENGTH PIC S9(08) COMP VALUE 19.        01339525
+                                                                        01339526
        01  ZECS003-COMM-AREA.                                           01340001
            02  CA-TYPE            PIC  X(03) VALUE 'ADR'.               01350001
            02  CA-URI-FIELD-01    PIC  X(10) VALUE SPACES.              01350101
@@ -124,6 +187,7 @@
        01  HTTP-STATUS-400        PIC S9(04) COMP VALUE 400.            01500001
        01  HTTP-STATUS-401        PIC S9(04) COMP VALUE 401.            01510001
        01  HTTP-STATUS-409        PIC S9(04) COMP VALUE 409.            01511001
+       01  HTTP-STATUS-429        PIC S9(04) COMP VALUE 429.            01511101
        01  HTTP-STATUS-507        PIC S9(04) COMP VALUE 507.            01520001
                                                                         01530000
        01  HTTP-201-TEXT          PIC  X(32) VALUE SPACES.              01561001
@@ -138,6 +202,9 @@
        01  HTTP-409-TEXT          PIC  X(32) VALUE SPACES.              01590101
        01  HTTP-409-LENGTH        PIC S9(08) COMP VALUE 32.             01590201
                                                                         01590301
+       01  HTTP-429-TEXT          PIC  X(32) VALUE SPACES.              01590401
+       01  HTTP-429-LENGTH        PIC S9(08) COMP VALUE 32.             01590501
+                                                                        01590601
        01  HTTP-507-TEXT          PIC  X(24) VALUE SPACES.              01591001
        01  HTTP-507-LENGTH        PIC S9(08) COMP VALUE ZEROES.         01592001
                                                                         01593001
@@ -148,6 +215,7 @@
                                                                         01650000
        01  FILLER.                                                      01660001
            02  HTTP-ABSTIME       PIC  9(15) VALUE ZEROES.              01670001
+           02  HTTP-ABSTIME-TEXT REDEFINES HTTP-ABSTIME PIC X(15).      01670101
                                                                         01680000
        01  HTTP-NOT-FOUND-LENGTH  PIC S9(08) COMP VALUE 16.             01700001
        01  HTTP-KEY-LENGTH        PIC S9(08) COMP VALUE 16.             01710001
@@ -158,6 +226,7 @@
        01  TEXT-PLAIN             PIC  X(56) VALUE 'text/plain'.        01751001
        01  TEXT-HTML              PIC  X(56) VALUE 'text/html'.         01760000
        01  APPLICATION-XML        PIC  X(56) VALUE 'application/xml'.   01761001
+       01  APPLICATION-JSON       PIC  X(56) VALUE 'application/json'.  01761101
                                                                         01770000
        01  THE-URI.                                                     01771001
            02  URI-TRANID         PIC  X(04) VALUE SPACES.              01771101
@@ -174,8 +243,8 @@
            02  FILLER             PIC  X(16) VALUE 'r               '.  01801701
                                                                         01801801
        01  HTTP-KEY-PLUS.                                               01802001
-           02  FILLER             PIC  X(16) VALUE 'Key exceeds maxi'.  01803001
-           02  FILLER             PIC  X(16) VALUE 'mum 255 bytes   '.  01804001
+           02  FILLER             PIC  X(16) VALUE 'Path exceeds max'.  01803001
+           02  FILLER             PIC  X(16) VALUE 'imum 255 bytes  '.  01804001
                                                                         01810000
        01  HTTP-KEY-ZERO.                                               01810101
            02  FILLER             PIC  X(16) VALUE 'Key must be grea'.  01810201
@@ -193,6 +262,16 @@
            02  FILLER             PIC  X(16) VALUE 'POST/PUT conflic'.  01816001
            02  FILLER             PIC  X(16) VALUE 't with DELETE   '.  01817001
                                                                         01818001
+       01  HTTP-VERSION-MISMATCH.                                       01818101
+           02  FILLER             PIC  X(16) VALUE 'If-Match version'.  01818201
+           02  FILLER             PIC  X(16) VALUE ' mismatch       '.  01818301
+                                                                        01818401
+       01  HTTP-PAYLOAD-TOO-LARGE PIC  X(16) VALUE 'Payload too larg'.  01818410
+                                                                        01818440
+       01  HTTP-QUOTA-EXCEEDED.                                         01818450
+           02  FILLER             PIC  X(16) VALUE 'POST/PUT quota e'.  01818460
+           02  FILLER             PIC  X(16) VALUE 'xceeded         '.  01818470
+                                                                        01818480
        01  HTTP-NOT-EXPIRED.                                            01819001
            02  FILLER             PIC  X(16) VALUE 'Record has not e'.  01819101
            02  FILLER             PIC  X(16) VALUE 'xpired.         '.  01819201
@@ -217,6 +296,26 @@
        01  URI-KEY-LENGTH         PIC S9(08) COMP VALUE ZEROES.         01981001
        01  URI-PATH-POINTER       PIC S9(08) COMP VALUE ZEROES.         01982001
        01  URI-PATH-LENGTH        PIC S9(08) COMP VALUE ZEROES.         01983001
+                                                                        01983101
+      ***************************************************************** 01983201
+      * Collection-style GET support.  A trailing '*' path segment    * 01983301
+      * (e.g. /resources/datacaches/BU_SBU/application/*) requests a  * 01983401
+      * STARTBR/READNEXT browse of every key under that prefix rather * 01983501
+      * than an exact-key READ.  A '*' application segment as well    * 01983601
+      * (BU_SBU/*/*) widens the browse to the whole BU_SBU.           * 01983701
+      ***************************************************************** 01983801
+       01  LIST-REQUEST-SW        PIC  X(01) VALUE 'N'.                 01983901
+           88  LIST-REQUEST       VALUE 'Y'.                            01984001
+       01  BROWSE-EOF-SW          PIC  X(01) VALUE 'N'.                 01984101
+           88  BROWSE-EOF         VALUE 'Y'.                            01984201
+       01  WS-LIST-PREFIX         PIC X(255) VALUE LOW-VALUES.          01984301
+       01  WS-LIST-PREFIX-LENGTH  PIC S9(08) COMP VALUE ZEROES.         01984401
+       01  WS-LIST-SLASH          PIC S9(08) COMP VALUE ZEROES.         01984501
+       01  WS-LIST-BUFFER         PIC X(32000) VALUE SPACES.            01984601
+       01  WS-LIST-LENGTH         PIC S9(08) COMP VALUE ZEROES.         01984701
+       01  WS-LIST-KEY-LENGTH     PIC S9(08) COMP VALUE ZEROES.         01984801
+       01  WS-LIST-COUNT          PIC S9(04) COMP VALUE ZEROES.         01984901
+       01  WS-LIST-MAX            PIC S9(04) COMP VALUE 500.            01985001
                                                                         01990000
        01  WEB-MEDIA-TYPE         PIC  X(56).                           02010000
        01  SPACE-COUNTER          PIC S9(04) COMP VALUE ZEROES.         02020000
@@ -240,6 +339,26 @@
        01  SEGMENT-COUNT          PIC S9(08) COMP VALUE ZEROES.         02180001
        01  SEGMENT-REMAINDER      PIC S9(08) COMP VALUE ZEROES.         02190001
        01  UNSEGMENTED-LENGTH     PIC S9(08) COMP VALUE ZEROES.         02200001
+       01  CHECKPOINT-INTERVAL    PIC S9(08) COMP VALUE 20.             02200101
+       01  CHECKPOINT-QUOTIENT    PIC S9(08) COMP VALUE ZEROES.         02200201
+       01  CHECKPOINT-REMAINDER   PIC S9(08) COMP VALUE ZEROES.         02200301
+      ***************************************************************** 02200302
+      * An intermediate SYNCPOINT in 4400-WRITE-FILE takes a UOW       *02200303
+      * boundary, which releases the exclusive READ UPDATE positioning* 02200304
+      * 4100-READ-KEY/4130-READ-KEY holds on ZK-FCT.  REACQUIRE-RESP/  *02200305
+      * ZK-REACQUIRE-DUMMY back a follow-up READ UPDATE right after   * 02200306
+      * each checkpoint so 4500-UPDATE-KEY's closing REWRITE still has* 02200307
+      * a valid update lock.  WS-ORIGINAL-ZK-RECORD is the record     * 02200308
+      * image 4100-READ-KEY captured on its original READ UPDATE,     * 02200309
+      * before this transaction's own 4110-PRIME-KEY changes it -     * 02200310
+      * 4400-WRITE-FILE compares the reacquired image against it on   * 02200311
+      * every checkpoint, and rejects with STATUS(409) instead of     * 02200312
+      * rewriting if some other transaction changed the record while  * 02200313
+      * the lock was released.                                        * 02200314
+      ***************************************************************** 02200315
+       01  REACQUIRE-RESP         PIC S9(08) COMP VALUE ZEROES.         02200321
+       01  ZK-REACQUIRE-DUMMY     PIC  X(512) VALUE SPACES.             02200331
+       01  WS-ORIGINAL-ZK-RECORD  PIC  X(512) VALUE SPACES.             02200341
        01  SEND-ACTION            PIC S9(08) COMP VALUE ZEROES.         02210001
                                                                         02220000
        01  ZECS-CONTAINER         PIC  X(16) VALUE 'ZECS_CONTAINER'.    02230001
@@ -261,6 +380,7 @@
        01  WEB-HTTP-GET           PIC  X(10) VALUE 'GET'.               02400000
        01  WEB-HTTP-POST          PIC  X(10) VALUE 'POST'.              02410000
        01  WEB-HTTP-DELETE        PIC  X(10) VALUE 'DELETE'.            02420000
+       01  WEB-HTTP-HEAD          PIC  X(10) VALUE 'HEAD'.              02420100
                                                                         02430000
        01  WEB-HTTPVERSION        PIC  X(15) VALUE SPACES.              02440000
                                                                         02450000
@@ -371,7 +491,45 @@
        01  ETTL-PROGRAM.                                                02973301
            02  ETTL-TRANID        PIC  X(04) VALUE 'ZC##'.              02973401
            02  ETTL-ID            PIC  X(04) VALUE 'ETTL'.              02973501
+                                                                        02973601
+      ***************************************************************** 02973610
+      * Payload size ceiling enabled via PROGRAM definition - see     * 02973620
+      * 1125-CHECK-PAYLOAD-LIMIT.                                     * 02973630
+      ***************************************************************** 02973640
+       01  PAYLOAD-PROGRAM.                                             02973650
+           02  PAYLOAD-TRANID     PIC  X(04) VALUE 'ZC##'.              02973660
+           02  PAYLOAD-ID         PIC  X(02) VALUE 'PL'.                02973670
+           02  FILLER             PIC  X(02) VALUE SPACES.              02973680
                                                                         02973701
+      ***************************************************************** 02973710
+      * Per-user POST/PUT quota enabled via PROGRAM             *       02973720
+      * definition - see 1126-CHECK-QUOTA.                      *       02973730
+      ***************************************************************** 02973740
+       01  QUOTA-PROGRAM.                                               02973750
+           02  QUOTA-TRANID       PIC  X(04) VALUE 'ZC##'.              02973760
+           02  QUOTA-ID           PIC  X(02) VALUE 'QT'.                02973770
+           02  FILLER             PIC  X(02) VALUE SPACES.              02973780
+                                                                        02973790
+       01  QUOTA-LIMIT            PIC S9(08) COMP VALUE ZEROES.         02973800
+       01  QUOTA-RESP             PIC S9(08) COMP VALUE ZEROES.         02973810
+       01  QUOTA-READ-RESP        PIC S9(08) COMP VALUE ZEROES.         02973820
+       01  DEFAULT-QUOTA-LIMIT    PIC S9(08) COMP VALUE 1000.           02973830
+       01  QUOTA-WINDOW-SECONDS   PIC S9(08) COMP VALUE 3600.           02973840
+       01  QUOTA-WINDOW-MS        PIC S9(15) VALUE ZEROES COMP-3.       02973850
+       01  QUOTA-LENGTH           PIC S9(08) COMP VALUE ZEROES.         02973860
+                                                                        02973861
+      ***************************************************************** 02973862
+      * Per-userid quota TS queue name.  QUOTA-QNAME-ID keeps this out* 02973863
+      * of the 'ZC##xxxx' namespace the ZK-FCT/ZF-FCT/ZA-FCT/ZS-FCT/  * 02973864
+      * ZQ-FCT resource names occupy, so a userid can never alias the * 02973865
+      * DLQ or another fixed TS queue; QUOTA-QNAME-USER carries only  * 02973866
+      * the first 6 bytes of CA-USERID since a TS queue name is 8     * 02973867
+      * bytes - see 1126-CHECK-QUOTA.                                 * 02973868
+      ***************************************************************** 02973869
+       01  QUOTA-QNAME.                                                 02973870
+           02  QUOTA-QNAME-ID     PIC  X(02) VALUE 'QT'.                02973880
+           02  QUOTA-QNAME-USER   PIC  X(06) VALUE SPACES.              02973890
+                                                                        02973870
        01  THE-OTHER-DC-LENGTH    PIC S9(08) COMP VALUE ZEROES.         03010101
                                                                         03010201
        01  DC-TOKEN               PIC  X(16) VALUE SPACES.              03011001
@@ -403,6 +561,16 @@
        01  WEB-STATUS-LENGTH      PIC S9(08) COMP VALUE 24.             03240001
        01  WEB-STATUS-TEXT        PIC  X(24) VALUE SPACES.              03250001
                                                                         03260000
+      ***************************************************************** 03261001
+      * Data Center replication failure detection (8100-WEB-OPEN/     * 03262001
+      * 8200-WEB-CONVERSE) driving the retry/dead-letter handling in  * 03263001
+      * 4600-REPLICATE/5400-REPLICATE.                                * 03264001
+      ***************************************************************** 03265001
+       01  REPL-FAILED-SW         PIC  X(01) VALUE 'N'.                 03266001
+           88  REPL-FAILED        VALUE 'Y'.                            03267001
+       01  WEB-STATUS-OK-LOW      PIC S9(04) COMP VALUE 200.            03268001
+       01  WEB-STATUS-OK-HIGH     PIC S9(04) COMP VALUE 299.            03269001
+                                                                        03269101
        01  CONVERSE-LENGTH        PIC S9(08) COMP VALUE 40.             03270001
        01  CONVERSE-RESPONSE      PIC  X(40) VALUE SPACES.              03280001
                                                                         03290000
@@ -414,9 +582,24 @@
            02  ZF-TRANID          PIC  X(04) VALUE 'ZC##'.              03350001
            02  FILLER             PIC  X(04) VALUE 'FILE'.              03360001
                                                                         03370000
+       01  ZA-FCT.                                                      03370100
+           02  ZA-TRANID          PIC  X(04) VALUE 'ZC##'.              03370200
+           02  FILLER             PIC  X(04) VALUE 'AUD '.              03370300
+                                                                        03370400
+       01  ZS-FCT.                                                      03370500
+           02  ZS-TRANID          PIC  X(04) VALUE 'ZC##'.              03370600
+           02  FILLER             PIC  X(04) VALUE 'SEC '.              03370700
+                                                                        03370800
+       01  ZQ-FCT.                                                      03370810
+           02  ZQ-TRANID          PIC  X(04) VALUE 'ZC##'.              03370820
+           02  FILLER             PIC  X(04) VALUE 'DLQ '.              03370830
+                                                                        03370840
        01  ZK-LENGTH              PIC S9(04) COMP VALUE ZEROES.         03380000
        01  ZF-LENGTH              PIC S9(04) COMP VALUE ZEROES.         03390000
        01  DELETE-LENGTH          PIC S9(04) COMP VALUE 8.              03400001
+       01  AUD-LENGTH             PIC S9(04) COMP VALUE ZEROES.         03400101
+       01  ZS-LENGTH              PIC S9(04) COMP VALUE ZEROES.         03400201
+       01  DLQ-LENGTH             PIC S9(04) COMP VALUE ZEROES.         03400301
                                                                         03410000
       ***************************************************************** 03411001
       * zECS KEY  record definition.                                  * 03412001
@@ -427,6 +610,26 @@
       * zECS FILE record definition.                                  * 03470201
       ***************************************************************** 03470301
        COPY ZECSZFC.                                                    03470401
+                                                                        03470410
+      ***************************************************************** 03470420
+      * zECS AUDIT record definition.                                 * 03470430
+      ***************************************************************** 03470440
+       COPY ZECSAUD.                                                    03470450
+                                                                        03470455
+      ***************************************************************** 03470456
+      * zECS SECURITY GRANT record definition.                        * 03470457
+      ***************************************************************** 03470458
+       COPY ZECSZSC.                                                    03470459
+                                                                        03470590
+      ***************************************************************** 03470600
+      * zECS DEAD-LETTER record definition.                           * 03470610
+      ***************************************************************** 03470615
+       COPY ZECSDLQ.                                                    03470619
+                                                                        03470900
+      ***************************************************************** 03470910
+      * zECS PER-USER QUOTA record definition.                        * 03470920
+      ***************************************************************** 03470930
+       COPY ZECSQTA.                                                    03470940
                                                                         03640000
        01  DELETE-RECORD.                                               03650001
            02  DELETE-KEY-16.                                           03660001
@@ -499,6 +702,10 @@
                PERFORM 1150-CHECK-URI  THRU 1150-EXIT                   04416001
                PERFORM 1160-MOVE-URI   THRU 1160-EXIT                   04416101
                                                                         04416201
+               IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-GET  OR               04416301
+                   WEB-HTTPMETHOD  EQUAL WEB-HTTP-DELETE                04416302
+                   PERFORM 1170-CHECK-LIST  THRU 1170-EXIT.             04416401
+                                                                        04416501
                UNSTRING WEB-PATH(1:WEB-PATH-LENGTH)                     04420000
                DELIMITED BY ALL '/'                                     04430001
                INTO URI-FIELD-00                                        04440001
@@ -526,6 +733,9 @@
       * data, as this information is accessed by both zEnterprise     * 04712001
       * applications and those in darkness (Unix/Linux based).        * 04713001
       ***************************************************************** 04720000
+                                                                        04721001
+               PERFORM 1125-CHECK-PAYLOAD-LIMIT  THRU 1125-EXIT.        04722001
+               PERFORM 1126-CHECK-QUOTA          THRU 1126-EXIT.        04722011
                                                                         04730000
                EXEC CICS WEB RECEIVE                                    04740000
                     SET(CACHE-ADDRESS)                                  04750001
@@ -538,7 +748,8 @@
                END-EXEC                                                 04810001
                                                                         04820000
                IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING    OR       04820101
-                   WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML           04820201
+                   WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML   OR      04820201
+                   WEB-MEDIA-TYPE(1:16) EQUAL APPLICATION-JSON          04820211
                    EXEC CICS WEB RECEIVE                                04821001
                         SET(CACHE-ADDRESS)                              04822001
                         LENGTH(RECEIVE-LENGTH)                          04823001
@@ -556,15 +767,177 @@
                PERFORM 9400-STATUS-400    THRU 9400-EXIT                04870001
                PERFORM 9000-RETURN        THRU 9000-EXIT.               04880001
                                                                         04890000
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT                        04891001
+               PERFORM 1130-CHECK-IF-MATCH THRU 1130-EXIT.              04892001
+                                                                        04893000
            MOVE EIBTRNID(3:2)               TO NC-TRANID(3:2).          04900001
            MOVE EIBTRNID(3:2)               TO ZK-TRANID(3:2).          04910001
            MOVE EIBTRNID(3:2)               TO ZF-TRANID(3:2).          04920001
            MOVE EIBTRNID(3:2)               TO DC-TRANID(3:2).          04930001
+           MOVE EIBTRNID(3:2)               TO ZA-TRANID(3:2).          04931001
+           MOVE EIBTRNID(3:2)               TO ZQ-TRANID(3:2).          04931011
                                                                         04940000
        1000-EXIT.                                                       04950000
            EXIT.                                                        04960000
                                                                         04970000
-      ***************************************************************** 04980000
+      ***************************************************************** 04971101
+      * HTTP POST/PUT.                                                * 04971201
+      * Payload ceiling enabled via PROGRAM definition, the same      * 04971301
+      * pattern used for LAT (1600-USER-ACCESS) and ETTL (1312-CHECK- * 04971401
+      * ETTL): a site can raise the compiled-in THREE-POINT-TWO-MB    * 04971501
+      * default by defining PAYLOAD-PROGRAM with LENGTH equal to the  * 04971601
+      * desired ceiling in bytes - no source change or recompile      * 04971701
+      * needed.  Absent/undefined PROGRAM or a zero LENGTH leaves the * 04971801
+      * THREE-POINT-TWO-MB default in effect.                         * 04971901
+      ***************************************************************** 04971910
+       1125-CHECK-PAYLOAD-LIMIT.                                        04971920
+           MOVE EIBTRNID                   TO PAYLOAD-TRANID.           04971930
+           EXEC CICS INQUIRE                                            04971940
+                PROGRAM(PAYLOAD-PROGRAM)                                04971950
+                LENGTH (PAYLOAD-LIMIT)                                  04971960
+                RESP   (PAYLOAD-RESP)                                   04971970
+                NOHANDLE                                                04971980
+           END-EXEC.                                                    04971990
+                                                                        04972010
+           IF  PAYLOAD-RESP EQUAL DFHRESP(NORMAL) AND                   04972020
+               PAYLOAD-LIMIT GREATER THAN ZEROES                        04972030
+               MOVE PAYLOAD-LIMIT           TO MAXIMUM-LENGTH           04972040
+           ELSE                                                         04972050
+               MOVE THREE-POINT-TWO-MB      TO MAXIMUM-LENGTH.          04972060
+                                                                        04972070
+       1125-EXIT.                                                       04972080
+           EXIT.                                                        04972090
+                                                                        04972100
+      ***************************************************************** 04972101
+      * Per-user POST/PUT quota, tied to the same CA-USERID identity  * 04972102
+      * 1600-USER-ACCESS already resolves for ZCxxSD/ZS-FCT           * 04972103
+      * authorization.  Enabled via PROGRAM definition, the same      * 04972104
+      * pattern used for LAT, ETTL and the payload ceiling: a site    * 04972105
+      * can raise the compiled-in DEFAULT-QUOTA-LIMIT by defining     * 04972106
+      * QUOTA-PROGRAM with LENGTH equal to the desired requests-per-  * 04972107
+      * window ceiling - no source change or recompile needed.       *  04972108
+      * Absent/undefined PROGRAM or a zero LENGTH leaves the          * 04972109
+      * DEFAULT-QUOTA-LIMIT in effect.  The window is a fixed         * 04972110
+      * QUOTA-WINDOW-SECONDS (no SORT verb is available to this       * 04972111
+      * shop's batch or online programs, so a true sliding log is     * 04972112
+      * not attempted) - the per-userid QUOTA-RECORD TS queue (queue  * 04972113
+      * name is QUOTA-QNAME, keyed off CA-USERID) holds the ABSTIME   * 04972114
+      * the current window started and the count of POST/PUT         *  04972115
+      * requests seen since; once QUOTA-WINDOW-SECONDS have elapsed   * 04972116
+      * the window and count reset.  ENQ/DEQ on QUOTA-QNAME brackets  * 04972117
+      * the read-modify-write below so two requests for the same     *  04972118
+      * userid arriving concurrently cannot both read the same       *  04972119
+      * QUOTA-COUNT and each write back the same incremented value,  *  04972120
+      * losing an update and letting the effective rate exceed       *  04972121
+      * QUOTA-LIMIT.  Anonymous requests (AUTHENTICATE not 'Y', so    * 04972122
+      * CA-USERID is still SPACES) have no per-user identity to       * 04972123
+      * track a quota against and are left unrestricted here.         * 04972124
+      ***************************************************************** 04972125
+       1126-CHECK-QUOTA.                                                04972126
+           IF  CA-USERID NOT EQUAL SPACES                               04972127
+               MOVE CA-USERID(1:6)            TO QUOTA-QNAME-USER       04972128
+                                                                        04972129
+               EXEC CICS ENQ RESOURCE(QUOTA-QNAME)                      04972130
+                    LENGTH(LENGTH OF QUOTA-QNAME)                       04972131
+                    NOHANDLE                                            04972132
+               END-EXEC                                                 04972133
+                                                                        04972134
+               EXEC CICS INQUIRE                                        04972135
+                    PROGRAM(QUOTA-PROGRAM)                              04972136
+                    LENGTH (QUOTA-LIMIT)                                04972137
+                    RESP   (QUOTA-RESP)                                 04972138
+                    NOHANDLE                                            04972139
+               END-EXEC                                                 04972140
+                                                                        04972141
+               IF  QUOTA-RESP NOT EQUAL DFHRESP(NORMAL) OR              04972142
+                   QUOTA-LIMIT EQUAL ZEROES                             04972143
+                   MOVE DEFAULT-QUOTA-LIMIT   TO QUOTA-LIMIT            04972144
+               END-IF                                                   04972145
+                                                                        04972146
+               EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE          04972147
+               END-EXEC                                                 04972148
+                                                                        04972149
+               MOVE QUOTA-WINDOW-SECONDS      TO TTL-SECONDS            04972150
+               MOVE TTL-TIME                  TO QUOTA-WINDOW-MS        04972151
+                                                                        04972152
+               MOVE LENGTH OF QUOTA-RECORD    TO QUOTA-LENGTH           04972153
+               EXEC CICS READQ TS QUEUE(QUOTA-QNAME)                    04972154
+                    INTO  (QUOTA-RECORD)                                04972155
+                    LENGTH(QUOTA-LENGTH)                                04972156
+                    ITEM  (1)                                           04972157
+                    RESP  (QUOTA-READ-RESP)                             04972158
+                    NOHANDLE                                            04972159
+               END-EXEC                                                 04972160
+                                                                        04972161
+               IF  QUOTA-READ-RESP EQUAL DFHRESP(NORMAL)                04972162
+                   SUBTRACT QUOTA-WINDOW-START FROM CURRENT-ABS         04972163
+                       GIVING RELATIVE-TIME                             04972164
+                   IF  RELATIVE-TIME GREATER THAN QUOTA-WINDOW-MS       04972165
+                       MOVE CURRENT-ABS        TO QUOTA-WINDOW-START    04972166
+                       MOVE 1                  TO QUOTA-COUNT           04972167
+                   ELSE                                                 04972168
+                       ADD 1                   TO QUOTA-COUNT           04972169
+                   END-IF                                               04972170
+               ELSE                                                     04972171
+                   MOVE CURRENT-ABS            TO QUOTA-WINDOW-START    04972172
+                   MOVE 1                      TO QUOTA-COUNT           04972173
+               END-IF                                                   04972174
+                                                                        04972175
+               IF  QUOTA-COUNT GREATER THAN QUOTA-LIMIT                 04972176
+                   EXEC CICS DEQ RESOURCE(QUOTA-QNAME)                  04972177
+                        LENGTH(LENGTH OF QUOTA-QNAME)                   04972178
+                        NOHANDLE                                        04972179
+                   END-EXEC                                             04972180
+                   MOVE HTTP-QUOTA-EXCEEDED TO HTTP-429-TEXT            04972181
+                   PERFORM 9450-STATUS-429  THRU 9450-EXIT              04972182
+                   PERFORM 9000-RETURN      THRU 9000-EXIT              04972183
+               ELSE                                                     04972184
+                   EXEC CICS DELETEQ TS QUEUE(QUOTA-QNAME) NOHANDLE     04972185
+                   END-EXEC                                             04972186
+                   EXEC CICS WRITEQ TS QUEUE(QUOTA-QNAME)               04972187
+                        FROM  (QUOTA-RECORD)                            04972188
+                        LENGTH(QUOTA-LENGTH)                            04972189
+                        NOHANDLE                                        04972190
+                   END-EXEC                                             04972191
+                   EXEC CICS DEQ RESOURCE(QUOTA-QNAME)                  04972192
+                        LENGTH(LENGTH OF QUOTA-QNAME)                   04972193
+                        NOHANDLE                                        04972194
+                   END-EXEC                                             04972195
+               END-IF                                                   04972196
+           END-IF.                                                      04972197
+                                                                        04972198
+       1126-EXIT.                                                       04972199
+           EXIT.                                                        04972200
+                                                                        04972180
+      ***************************************************************** 04971001
+      * HTTP PUT.                                                     * 04972001
+      * Read the optional If-Match request header.  When present, its * 04973001
+      * value is compared to the current record's ZF-ABS write        * 04974001
+      * timestamp (see 4115-CHECK-VERSION and 9002-ETAG) so a PUT     * 04975001
+      * against a record the client has not seen the latest copy of   * 04976001
+      * is rejected with STATUS(409) instead of silently overwriting  * 04977001
+      * it.  Absent header means an unconditional PUT, as before.     * 04978001
+      ***************************************************************** 04979001
+       1130-CHECK-IF-MATCH.                                             04979101
+           MOVE HEADER-IF-MATCH             TO HTTP-HEADER.             04979201
+           MOVE HEADER-IF-MATCH-LENGTH      TO HTTP-NAME-LENGTH.        04979301
+           MOVE LENGTH OF HTTP-HEADER-VALUE TO HTTP-VALUE-LENGTH.       04979401
+                                                                        04979501
+           EXEC CICS WEB READ HTTPHEADER(HTTP-HEADER)                   04979601
+                NAMELENGTH(HTTP-NAME-LENGTH)                            04979701
+                VALUE(HTTP-HEADER-VALUE)                                04979801
+                VALUELENGTH(HTTP-VALUE-LENGTH)                          04979901
+                NOHANDLE                                                04979911
+           END-EXEC.                                                    04979921
+                                                                        04979931
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)                            04979941
+               MOVE 'Y'                      TO IF-MATCH-PRESENT-SW     04979951
+               MOVE HTTP-HEADER-VALUE(1:15)  TO IF-MATCH-VALUE.         04979961
+                                                                        04979971
+       1130-EXIT.                                                       04979981
+           EXIT.                                                        04979991
+                                                                        04980000
+      ***************************************************************** 04980001
       * Parse WEB-PATH to determine length of path prefix preceeding  * 04990001
       * the URI-KEY.  This will be used to determine the URI-KEY      * 04991001
       * length which is used on the UNSTRING command.  Without the    * 04992001
@@ -600,7 +973,7 @@
       * a URI key is probably not be present.                         * 05012801
       ***************************************************************** 05012901
        1160-MOVE-URI.                                                   05013001
-           SUBTRACT   URI-PATH-POINTER  FROM  WEB-PATH-LENGTH           05013101
+           SUBTRACT   URI-PREFIX-LENGTH   FROM  WEB-PATH-LENGTH         05013101
                GIVING URI-PATH-LENGTH.                                  05013201
                                                                         05013301
            IF  URI-PATH-LENGTH GREATER THAN TWO-FIFTY-FIVE              05013401
@@ -608,7 +981,8 @@
                PERFORM 9400-STATUS-400    THRU 9400-EXIT                05013601
                PERFORM 9000-RETURN        THRU 9000-EXIT.               05013701
                                                                         05013801
-           ADD  ONE   TO URI-PATH-POINTER.                              05013901
+           MOVE URI-PREFIX-LENGTH   TO URI-PATH-POINTER.                05013901
+           ADD  ONE   TO URI-PATH-POINTER.                              05013902
            IF  URI-PATH-LENGTH GREATER THAN ZEROES                      05014001
                MOVE WEB-PATH(URI-PATH-POINTER:URI-PATH-LENGTH)          05014101
                TO   URI-KEY(1:URI-PATH-LENGTH).                         05014201
@@ -616,6 +990,40 @@
        1160-EXIT.                                                       05014401
            EXIT.                                                        05014501
                                                                         05014601
+      ***************************************************************** 05014610
+      * Detect a collection-style GET.  URI-KEY holds the full         05014620
+      * BU_SBU/application/key path (see 1160-MOVE-URI); when its      05014630
+      * trailing segment is exactly '*' this is a browse request       05014640
+      * rather than an exact-key lookup, and WS-LIST-PREFIX/            05014650
+      * WS-LIST-PREFIX-LENGTH are set to the generic key STARTBR       05014660
+      * should browse from.  A '*' application segment as well         05014670
+      * (BU_SBU/*/*) widens the prefix to BU_SBU only.                 05014680
+      ***************************************************************** 05014690
+       1170-CHECK-LIST.                                                 05014700
+           MOVE 'N'   TO LIST-REQUEST-SW.                               05014710
+                                                                        05014720
+           IF  URI-PATH-LENGTH GREATER THAN ONE                         05014730
+           AND URI-KEY(URI-PATH-LENGTH:1)     EQUAL '*'                 05014740
+           AND URI-KEY(URI-PATH-LENGTH - 1:1) EQUAL SLASH               05014750
+               MOVE 'Y'                       TO LIST-REQUEST-SW        05014760
+               MOVE LOW-VALUES                TO WS-LIST-PREFIX         05014770
+               MOVE URI-PATH-LENGTH            TO WS-LIST-PREFIX-LENGTH 05014780
+               SUBTRACT ONE FROM WS-LIST-PREFIX-LENGTH                  05014790
+               MOVE URI-KEY(1:WS-LIST-PREFIX-LENGTH) TO WS-LIST-PREFIX  05014800
+                                                                        05014810
+               INSPECT URI-KEY(1:WS-LIST-PREFIX-LENGTH)                 05014820
+                   TALLYING WS-LIST-SLASH FOR CHARACTERS BEFORE SLASH   05014830
+               ADD TWO    TO WS-LIST-SLASH                              05014840
+                                                                        05014850
+               IF  URI-KEY(WS-LIST-SLASH:1) EQUAL '*'                   05014860
+                   MOVE LOW-VALUES             TO WS-LIST-PREFIX        05014870
+                   SUBTRACT ONE FROM WS-LIST-SLASH                      05014875
+                   MOVE URI-KEY(1:WS-LIST-SLASH) TO WS-LIST-PREFIX      05014880
+                   MOVE WS-LIST-SLASH          TO WS-LIST-PREFIX-LENGTH 05014890
+               END-IF.                                                  05014900
+       1170-EXIT.                                                       05014910
+           EXIT.                                                        05014920
+                                                                        05014930
       ***************************************************************** 05014701
       * Basic Authentication is optional.                             * 05014801
       * When HTTP,  Basic Authentication is not performed.            * 05014901
@@ -819,10 +1227,13 @@
            PERFORM 1610-SCAN-ZCXXSD        THRU 1610-EXIT               05345001
                WITH TEST AFTER                                          05346001
                VARYING SD-INDEX FROM 1 BY 1                             05346101
-               UNTIL   SD-INDEX    EQUAL 20  OR                         05346201
+               UNTIL   SD-INDEX    EQUAL 63  OR                         05346201
                        USER-ACCESS EQUAL 'Y' OR                         05346301
                        SD-LENGTH   EQUAL ZEROES.                        05346401
                                                                         05347001
+           IF  USER-ACCESS = 'N'                                        05347102
+               PERFORM 1620-SCAN-ZSFCT      THRU 1620-EXIT.             05347103
+                                                                        05347104
            IF  USER-ACCESS = 'N'                                        05347101
                PERFORM 9600-AUTH-ERROR     THRU 9600-EXIT               05347201
                PERFORM 9000-RETURN         THRU 9000-EXIT.              05347301
@@ -836,7 +1247,8 @@
        1610-SCAN-ZCXXSD.                                                05349401
            IF  SD-USER-ID(SD-INDEX) EQUAL CA-USERID                     05349501
                IF  SD-ACCESS(SD-INDEX) EQUAL SD-SELECT                  05349601
-                   IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-GET               05349701
+                   IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-GET  OR           05349701
+                       WEB-HTTPMETHOD  EQUAL WEB-HTTP-HEAD              05349711
                    MOVE 'Y' TO USER-ACCESS.                             05349801
                                                                         05349901
            IF  SD-USER-ID(SD-INDEX) EQUAL CA-USERID                     05350001
@@ -858,15 +1270,58 @@
                                                                         05351601
        1610-EXIT.                                                       05351701
            EXIT.                                                        05351801
-                                                                        05351901
+                                                                        05351851
+      ***************************************************************** 05351861
+      * Additive fallback for userids maintained online (ZECS004)     * 05351871
+      * since the last ZCxxSD DOCTEMPLATE redeploy - see ZECSZSC.cpy. * 05351881
+      ***************************************************************** 05351891
+       1620-SCAN-ZSFCT.                                                 05351901
+           MOVE LENGTH OF ZS-RECORD    TO ZS-LENGTH.                    05351911
+           EXEC CICS READ FILE(ZS-FCT)                                  05351921
+                INTO  (ZS-RECORD)                                       05351931
+                RIDFLD(CA-USERID)                                       05351941
+                LENGTH(ZS-LENGTH)                                       05351951
+                RESP  (READ-RESP)                                       05351961
+                NOHANDLE                                                05351971
+           END-EXEC.                                                    05351981
+                                                                        05351991
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)                          05352001
+               IF  ZS-SELECT-ACCESS EQUAL 'Y'                           05352011
+                   IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET  OR            05352021
+                       WEB-HTTPMETHOD EQUAL WEB-HTTP-HEAD               05352022
+                   MOVE 'Y' TO USER-ACCESS.                             05352031
+                                                                        05352041
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)                          05352051
+               IF  ZS-UPDATE-ACCESS EQUAL 'Y'                           05352061
+                   IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT OR             05352071
+                       WEB-HTTPMETHOD EQUAL WEB-HTTP-POST               05352081
+                   MOVE 'Y' TO USER-ACCESS.                             05352091
+                                                                        05352101
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)                          05352111
+               IF  ZS-DELETE-ACCESS EQUAL 'Y'                           05352121
+                   IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-DELETE             05352131
+                   MOVE 'Y' TO USER-ACCESS.                             05352141
+                                                                        05352151
+       1620-EXIT.                                                       05352161
+           EXIT.                                                        05352171
+                                                                        05352181
       ***************************************************************** 05352001
       * Process HTTP request.                                         * 05360000
       ***************************************************************** 05370000
        2000-PROCESS-REQUEST.                                            05380000
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET                        05390000
-               PERFORM 3000-READ-CACHE     THRU 3000-EXIT               05400001
-               PERFORM 3600-SEND-RESPONSE  THRU 3600-EXIT.              05420001
+               IF  LIST-REQUEST                                         05391001
+                   PERFORM 3050-BROWSE-CACHE      THRU 3050-EXIT        05392001
+                   PERFORM 3650-SEND-LIST-RESPONSE THRU 3650-EXIT       05393001
+               ELSE                                                     05394001
+                   PERFORM 3000-READ-CACHE     THRU 3000-EXIT           05400001
+                   PERFORM 3600-SEND-RESPONSE  THRU 3600-EXIT           05420001
+               END-IF.                                                  05421001
                                                                         05430000
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-HEAD                       05431001
+               PERFORM 3000-READ-CACHE        THRU 3000-EXIT            05432001
+               PERFORM 3700-SEND-HEAD-RESPONSE THRU 3700-EXIT.          05433001
+                                                                        05434000
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST     OR                05440000
                WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT                        05450001
                PERFORM 4000-GET-COUNTER    THRU 4000-EXIT               05460001
@@ -875,13 +1330,18 @@
                PERFORM 4300-SEND-RESPONSE  THRU 4300-EXIT.              05490001
                                                                         05500000
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-DELETE                     05510000
-               PERFORM 5000-READ-KEY       THRU 5000-EXIT               05520001
-               PERFORM 5100-DELETE-KEY     THRU 5100-EXIT               05530001
-               PERFORM 5200-DELETE-FILE    THRU 5200-EXIT               05540001
-                       WITH TEST AFTER                                  05540101
-                       VARYING ZF-SEGMENT  FROM 1 BY 1                  05541001
-                       UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)          05542001
-               PERFORM 5300-SEND-RESPONSE  THRU 5300-EXIT.              05550001
+               IF  LIST-REQUEST                                         05510101
+                   PERFORM 5050-PURGE-CACHE       THRU 5050-EXIT        05510201
+                   PERFORM 5350-SEND-PURGE-RESPONSE THRU 5350-EXIT      05510301
+               ELSE                                                     05510401
+                   PERFORM 5000-READ-KEY       THRU 5000-EXIT           05520001
+                   PERFORM 5100-DELETE-KEY     THRU 5100-EXIT           05530001
+                   PERFORM 5200-DELETE-FILE    THRU 5200-EXIT           05540001
+                           WITH TEST AFTER                              05540101
+                           VARYING ZF-SEGMENT  FROM 1 BY 1              05541001
+                           UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)      05542001
+                   PERFORM 5300-SEND-RESPONSE  THRU 5300-EXIT           05550001
+               END-IF.                                                  05550101
                                                                         05560000
        2000-EXIT.                                                       05570000
            EXIT.                                                        05580000
@@ -896,7 +1356,121 @@
                UNTIL PROCESS-COMPLETE  EQUAL 'Y'.                       05640401
        3000-EXIT.                                                       05641101
            EXIT.                                                        05641201
-                                                                        05641401
+                                                                        05641210
+      ***************************************************************** 05641220
+      * HTTP GET (collection).                                         05641230
+      * STARTBR/READNEXT browse of ZK-FCT for every key beginning     * 05641240
+      * with WS-LIST-PREFIX, building a CRLF-delimited list of keys   * 05641250
+      * in WS-LIST-BUFFER.  Capped at WS-LIST-MAX entries so one      * 05641260
+      * broad browse can't run away against a busy region.            05641270
+      ***************************************************************** 05641280
+       3050-BROWSE-CACHE.                                               05641290
+           MOVE SPACES     TO WS-LIST-BUFFER.                           05641300
+           MOVE ZEROES     TO WS-LIST-LENGTH.                           05641310
+           MOVE ZEROES     TO WS-LIST-COUNT.                            05641320
+           MOVE 'N'        TO BROWSE-EOF-SW.                            05641330
+                                                                        05641340
+           MOVE WS-LIST-PREFIX  TO ZK-KEY.                              05641350
+                                                                        05641360
+           EXEC CICS STARTBR FILE(ZK-FCT)                               05641370
+                RIDFLD(ZK-KEY)                                          05641380
+                KEYLENGTH(WS-LIST-PREFIX-LENGTH)                        05641390
+                GTEQ                                                    05641400
+                RESP(WEBRESP)                                           05641410
+                NOHANDLE                                                05641420
+           END-EXEC.                                                    05641430
+                                                                        05641440
+           IF  WEBRESP NOT EQUAL DFHRESP(NORMAL)                        05641450
+               MOVE 'Y' TO BROWSE-EOF-SW.                               05641460
+                                                                        05641470
+           PERFORM 3060-READ-NEXT-KEY  THRU 3060-EXIT                   05641480
+               WITH TEST BEFORE                                         05641490
+               UNTIL BROWSE-EOF                                         05641500
+               OR    WS-LIST-COUNT EQUAL WS-LIST-MAX.                   05641510
+                                                                        05641520
+           EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE                        05641530
+           END-EXEC.                                                    05641540
+       3050-EXIT.                                                       05641550
+           EXIT.                                                        05641560
+                                                                        05641570
+      ***************************************************************** 05641580
+      * Read the next KEY record in the browse; stop when the prefix  05641590
+      * no longer matches or the file is exhausted.                   05641600
+      ***************************************************************** 05641610
+       3060-READ-NEXT-KEY.                                              05641620
+           EXEC CICS READNEXT FILE(ZK-FCT)                              05641630
+                INTO(ZK-RECORD)                                         05641640
+                RIDFLD(ZK-KEY)                                          05641650
+                KEYLENGTH(WS-LIST-PREFIX-LENGTH)                        05641660
+                LENGTH(ZK-LENGTH)                                       05641670
+                RESP(WEBRESP)                                           05641680
+                NOHANDLE                                                05641690
+           END-EXEC.                                                    05641700
+                                                                        05641710
+           IF  WEBRESP NOT EQUAL DFHRESP(NORMAL)                        05641720
+               MOVE 'Y' TO BROWSE-EOF-SW                                05641730
+           ELSE                                                         05641740
+               IF  ZK-KEY(1:WS-LIST-PREFIX-LENGTH) NOT EQUAL            05641750
+                   WS-LIST-PREFIX(1:WS-LIST-PREFIX-LENGTH)              05641760
+                   MOVE 'Y' TO BROWSE-EOF-SW                            05641770
+               ELSE                                                     05641780
+                   PERFORM 3070-APPEND-KEY THRU 3070-EXIT               05641790
+               END-IF                                                   05641800
+           END-IF.                                                      05641810
+       3060-EXIT.                                                       05641820
+           EXIT.                                                        05641830
+                                                                        05641840
+      ***************************************************************** 05641850
+      * Append one browsed key, CRLF-delimited, to the list buffer.   05641860
+      * Stop accepting further keys once the buffer is full so a      05641870
+      * long-running browse can't overrun WS-LIST-BUFFER.              05641880
+      ***************************************************************** 05641890
+       3070-APPEND-KEY.                                                 05641900
+           INSPECT ZK-KEY TALLYING WS-LIST-KEY-LENGTH                   05641910
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE.                 05641920
+                                                                        05641930
+           IF  WS-LIST-LENGTH + WS-LIST-KEY-LENGTH + TWO                05641940
+                   LESS THAN LENGTH OF WS-LIST-BUFFER                   05641950
+               MOVE ZK-KEY(1:WS-LIST-KEY-LENGTH)                        05641960
+                   TO WS-LIST-BUFFER(WS-LIST-LENGTH + 1:                05641970
+                                      WS-LIST-KEY-LENGTH)               05641980
+               ADD  WS-LIST-KEY-LENGTH  TO WS-LIST-LENGTH               05641990
+               MOVE CRLF                                                05642010
+                   TO WS-LIST-BUFFER(WS-LIST-LENGTH + 1:2)              05642020
+               ADD  TWO                 TO WS-LIST-LENGTH               05642030
+               ADD  ONE                 TO WS-LIST-COUNT                05642040
+           ELSE                                                         05642050
+               MOVE 'Y' TO BROWSE-EOF-SW.                               05642060
+       3070-EXIT.                                                       05642070
+           EXIT.                                                        05642080
+                                                                        05642090
+      ***************************************************************** 05642100
+      * Send the browsed key list as a plain-text response body.      05642110
+      ***************************************************************** 05642120
+       3650-SEND-LIST-RESPONSE.                                         05642130
+           IF  WS-LIST-COUNT EQUAL ZEROES                               05642131
+               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT            05642132
+               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH          05642133
+               PERFORM 9700-STATUS-204    THRU 9700-EXIT                05642134
+           ELSE                                                         05642135
+               MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION               05642140
+                                                                        05642150
+               PERFORM 9001-ACAO         THRU 9001-EXIT                 05642160
+                                                                        05642170
+               EXEC CICS WEB SEND                                       05642180
+                    FROM      (WS-LIST-BUFFER)                          05642190
+                    FROMLENGTH(WS-LIST-LENGTH)                          05642200
+                    MEDIATYPE (TEXT-PLAIN)                               05642210
+                    STATUSCODE(HTTP-STATUS-200)                         05642220
+                    STATUSTEXT(HTTP-OK)                                 05642230
+                    ACTION    (SEND-ACTION)                             05642240
+                    SRVCONVERT                                          05642250
+                    NOHANDLE                                            05642260
+               END-EXEC                                                 05642270
+           END-IF.                                                      05642275
+       3650-EXIT.                                                       05642280
+           EXIT.                                                        05642290
+                                                                        05642300
       ***************************************************************** 05641501
       * HTTP GET.                                                     * 05641601
       *                                                               * 05641701
@@ -905,12 +1479,18 @@
       *                                                               * 05642001
       * Read the secondary file store (ZF), which contains the cached * 05642101
       * data as record segments.                                      * 05642201
+      *                                                               * 05642211
+      * HTTP HEAD reuses this same paragraph, but stops after the     * 05642212
+      * existence/TTL-expiry check - it skips 3400-STAGE/             * 05642213
+      * 3500-READ-SEGMENTS since a HEAD response has no body and      * 05642214
+      * must not pay for the GETMAIN/segment-read cost of a full GET. * 05642215
       ***************************************************************** 05642301
        3100-READ-PROCESS.                                               05642401
            MOVE 'Y'                          TO PROCESS-COMPLETE.       05642601
            PERFORM 3200-READ-KEY           THRU 3200-EXIT.              05642701
            PERFORM 3300-READ-FILE          THRU 3300-EXIT.              05642801
-           IF  ZF-SUCCESSFUL EQUAL 'Y'                                  05642901
+           IF  ZF-SUCCESSFUL EQUAL 'Y' AND                              05642901
+               WEB-HTTPMETHOD NOT EQUAL WEB-HTTP-HEAD                   05642902
                PERFORM 3400-STAGE          THRU 3400-EXIT.              05643001
        3100-EXIT.                                                       05643201
            EXIT.                                                        05643301
@@ -1017,6 +1597,8 @@
                END-EXEC                                                 06110000
                                                                         06120000
                PERFORM 9950-ABS  THRU 9950-EXIT                         06130000
+                                                                        06131000
+               ADD 1 TO ZF-HIT-COUNT                                    06132001
                                                                         06140000
                MOVE FC-REWRITE     TO FE-FN                             06141001
                                                                         06142001
@@ -1208,9 +1790,12 @@
            REPLACING ALL SPACES BY LOW-VALUES.                          07394001
                                                                         07395001
            PERFORM 9001-ACAO         THRU 9001-EXIT.                    07395101
+           PERFORM 9002-ETAG         THRU 9002-EXIT.                    07395110
+           PERFORM 9003-EXPIRES      THRU 9003-EXIT.                    07395111
                                                                         07395201
            IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING      OR         07396001
-               WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML               07397001
+               WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML     OR        07397001
+               WEB-MEDIA-TYPE(1:16) EQUAL APPLICATION-JSON              07397101
                EXEC CICS WEB SEND                                       07400001
                     FROM      (CACHE-MESSAGE)                           07410001
                     FROMLENGTH(CACHE-LENGTH)                            07420001
@@ -1236,6 +1821,42 @@
        3600-EXIT.                                                       07500001
            EXIT.                                                        07510000
                                                                         07520000
+      ***************************************************************** 07520100
+      * HTTP HEAD.                                                    * 07520200
+      * Same existence/TTL check and response headers as 3600-SEND-   * 07520300
+      * RESPONSE (ETag/Last-Modified/X-Cache-Expires), but with no    * 07520400
+      * message body - RFC 7231 requires HEAD to return exactly the   * 07520500
+      * headers GET would, without the entity itself.                 * 07520600
+      ***************************************************************** 07520700
+       3700-SEND-HEAD-RESPONSE.                                         07520800
+           MOVE ZF-MEDIA         TO WEB-MEDIA-TYPE.                     07520900
+                                                                        07521000
+           IF  WEB-MEDIA-TYPE EQUAL SPACES                              07521100
+               MOVE TEXT-PLAIN   TO WEB-MEDIA-TYPE.                     07521200
+                                                                        07521300
+           MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION.                  07521400
+                                                                        07521500
+           INSPECT WEB-MEDIA-TYPE                                       07521600
+           REPLACING ALL SPACES BY LOW-VALUES.                          07521700
+                                                                        07521800
+           PERFORM 9001-ACAO         THRU 9001-EXIT.                    07521900
+           PERFORM 9002-ETAG         THRU 9002-EXIT.                    07522000
+           PERFORM 9003-EXPIRES      THRU 9003-EXIT.                    07522100
+                                                                        07522200
+           EXEC CICS WEB SEND                                           07522300
+                FROM      (CRLF)                                        07522400
+                FROMLENGTH(TWO)                                         07522500
+                MEDIATYPE (WEB-MEDIA-TYPE)                              07522600
+                STATUSCODE(HTTP-STATUS-200)                             07522700
+                STATUSTEXT(HTTP-OK)                                     07522800
+                ACTION    (SEND-ACTION)                                 07522900
+                NOSRVCONVERT                                            07523000
+                NOHANDLE                                                07523100
+           END-EXEC.                                                    07523200
+                                                                        07523300
+       3700-EXIT.                                                       07523400
+           EXIT.                                                        07523500
+                                                                        07523600
       ***************************************************************** 07530000
       * HTTP POST/PUT.                                                * 07540000
       * Get counter, which is used as zECS FILE internal key.         * 07550001
@@ -1273,6 +1894,10 @@
            END-EXEC.                                                    07680301
                                                                         07680401
            IF  READ-RESP EQUAL DFHRESP(NORMAL)                          07680501
+               MOVE ZK-RECORD           TO WS-ORIGINAL-ZK-RECORD        07680505
+               PERFORM 4115-CHECK-VERSION THRU 4115-EXIT.               07680511
+                                                                        07680521
+           IF  READ-RESP EQUAL DFHRESP(NORMAL)                          07680531
                PERFORM 4110-PRIME-KEY     THRU 4110-EXIT.               07680601
                                                                         07680701
            IF  READ-RESP EQUAL DFHRESP(NOTFND)                          07680801
@@ -1292,10 +1917,45 @@
        4100-EXIT.                                                       07682201
            EXIT.                                                        07682301
                                                                         07682401
-      ***************************************************************** 07682501
-      * HTTP POST/PUT.                                                * 07682601
-      * Prime KEY structure record.                                   * 07682701
-      ***************************************************************** 07682801
+      ***************************************************************** 07682410
+      * HTTP PUT.                                                     * 07682420
+      * Conditional PUT.  When the client supplied an If-Match header * 07682430
+      * (see 1130-CHECK-IF-MATCH), compare it to the existing         * 07682440
+      * record's ZF-ABS write timestamp - the same value handed back  * 07682450
+      * to the client as the ETag response header on GET (see 9002-   * 07682460
+      * ETAG).  A mismatch means the client's copy is stale, so       * 07682470
+      * reject with STATUS(409) instead of overwriting it.            * 07682480
+      ***************************************************************** 07682490
+       4115-CHECK-VERSION.                                              07682491
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT AND                    07682492
+               IF-MATCH-PRESENT                                         07682493
+                                                                        07682494
+               MOVE ZK-ZF-KEY               TO ZF-KEY                   07682495
+               MOVE ZEROES                  TO ZF-ZEROES                07682496
+               MOVE ONE                     TO ZF-SEGMENT               07682497
+               MOVE LENGTH OF ZF-RECORD     TO ZF-LENGTH                07682498
+                                                                        07682499
+               EXEC CICS READ FILE(ZF-FCT)                              07682601
+                    INTO(ZF-RECORD)                                     07682602
+                    RIDFLD(ZF-KEY-16)                                   07682603
+                    LENGTH(ZF-LENGTH)                                   07682604
+                    NOHANDLE                                            07682605
+               END-EXEC                                                 07682606
+                                                                        07682607
+               IF  EIBRESP EQUAL DFHRESP(NORMAL)                        07682608
+                   MOVE ZF-ABS               TO HTTP-ABSTIME            07682609
+                   IF  HTTP-ABSTIME-TEXT NOT EQUAL IF-MATCH-VALUE       07682610
+                       MOVE HTTP-VERSION-MISMATCH TO HTTP-409-TEXT      07682611
+                       PERFORM 9500-STATUS-409  THRU 9500-EXIT          07682612
+                       PERFORM 9000-RETURN      THRU 9000-EXIT.         07682613
+                                                                        07682701
+       4115-EXIT.                                                       07682801
+           EXIT.                                                        07682802
+                                                                        07682803
+      ***************************************************************** 07682805
+      * HTTP POST/PUT.                                                * 07682806
+      * Prime KEY structure record.                                   * 07682807
+      ***************************************************************** 07682808
        4110-PRIME-KEY.                                                  07682901
                                                                         07683001
            MOVE ZK-ZF-KEY                   TO DELETE-KEY.              07683101
@@ -1413,6 +2073,18 @@
            IF  SEGMENT-REMAINDER GREATER THAN ZEROES                    08340001
                ADD ONE TO MAX-SEGMENT-COUNT.                            08350001
                                                                         08360000
+      ***************************************************************** 08361001
+      * ZF-SEGMENTS is PIC 9(04) COMP - a configured PAYLOAD-PROGRAM  * 08362001
+      * ceiling (1125-CHECK-PAYLOAD-LIMIT) far above THREE-POINT-TWO- * 08363001
+      * MB could still divide out to more segments than that field    * 08364001
+      * can hold, so reject rather than let it wrap.                  * 08365001
+      ***************************************************************** 08366001
+           IF  MAX-SEGMENT-COUNT GREATER THAN 9999                      08367001
+               MOVE HTTP-PAYLOAD-TOO-LARGE TO HTTP-507-TEXT             08368001
+               MOVE HTTP-FILE-LENGTH       TO HTTP-507-LENGTH           08369001
+               PERFORM 9800-STATUS-507   THRU 9800-EXIT                 08369101
+               PERFORM 9000-RETURN       THRU 9000-EXIT.                08369201
+                                                                        08369301
            MOVE MAX-SEGMENT-COUNT           TO ZF-SEGMENTS.             08370001
                                                                         08380000
            PERFORM 9950-ABS               THRU 9950-EXIT.               08390000
@@ -1444,6 +2116,8 @@
            EXEC CICS SYNCPOINT NOHANDLE                                 08641001
            END-EXEC.                                                    08642001
                                                                         08643001
+           PERFORM 9960-WRITE-AUDIT           THRU 9960-EXIT.           08643100
+                                                                        08643200
            PERFORM 8000-GET-URL               THRU 8000-EXIT.           08650001
                                                                         08660000
            IF  DC-TYPE EQUAL ACTIVE-ACTIVE AND                          08670001
@@ -1481,7 +2155,21 @@
       ***************************************************************** 09090000
       * HTTP POST/PUT.                                                * 09100000
       * Write FILE structure record.                                  * 09110001
-      * A logical record can span one hundred 32,000 byte segments.   * 09120001
+      * A logical record can span many 32,000 byte segments.  Every   * 09120001
+      * CHECKPOINT-INTERVAL segments, take an intermediate SYNCPOINT  * 09121001
+      * so one large write does not hold locks and log space for the  * 09122001
+      * whole payload.  The KEY record is only rewritten once, after  * 09123001
+      * every segment has been written (4500-UPDATE-KEY), so an abend * 09124001
+      * after an intermediate checkpoint leaves already-committed FILE* 09125001
+      * segments with no matching KEY - exactly the orphan case the   * 09126001
+      * ZECSORF reconciliation job (see request 001) already detects  * 09127001
+      * and cleans up, so no separate abend cleanup logic is needed.  * 09128001
+      * The SYNCPOINT itself ends the unit of work, which releases    * 09128101
+      * the READ UPDATE positioning 4100-READ-KEY/4130-READ-KEY holds * 09128201
+      * on the ZK-FCT record, so each checkpoint immediately follows  * 09128301
+      * up with its own READ UPDATE (discarding the record image -    * 09128401
+      * ZK-RECORD in working storage already holds what gets written)*  09128501
+      * to reacquire it before 4500-UPDATE-KEY's closing REWRITE.     * 09128601
       ***************************************************************** 09130000
        4400-WRITE-FILE.                                                 09140001
            SET ADDRESS OF CACHE-MESSAGE         TO CACHE-ADDRESS.       09150001
@@ -1518,6 +2206,43 @@
                SUBTRACT THIRTY-TWO-KB         FROM UNSEGMENTED-LENGTH   09440001
                ADD      THIRTY-TWO-KB           TO CACHE-ADDRESS-X.     09450001
                                                                         09460000
+           DIVIDE SEGMENT-COUNT BY CHECKPOINT-INTERVAL                  09461001
+               GIVING    CHECKPOINT-QUOTIENT                            09462001
+               REMAINDER CHECKPOINT-REMAINDER.                          09463001
+                                                                        09464000
+           IF  CHECKPOINT-REMAINDER EQUAL ZEROES AND                    09465001
+               SEGMENT-COUNT LESS THAN MAX-SEGMENT-COUNT                09466001
+               EXEC CICS SYNCPOINT NOHANDLE                             09467001
+               END-EXEC                                                 09468001
+                                                                        09468101
+               EXEC CICS READ FILE(ZK-FCT)                              09468201
+                    INTO  (ZK-REACQUIRE-DUMMY)                          09468301
+                    RIDFLD(ZK-KEY)                                      09468401
+                    LENGTH(ZK-LENGTH)                                   09468501
+                    RESP  (REACQUIRE-RESP)                              09468601
+                    NOHANDLE                                            09468701
+                    UPDATE                                              09468801
+               END-EXEC                                                 09468901
+                                                                        09469001
+               IF  REACQUIRE-RESP NOT EQUAL DFHRESP(NORMAL)             09469101
+                   MOVE FC-READ                 TO FE-FN                09469201
+                   MOVE '4400'                  TO FE-PARAGRAPH         09469301
+                   PERFORM 9100-FILE-ERROR    THRU 9100-EXIT            09469401
+                   PERFORM 9999-ROLLBACK      THRU 9999-EXIT            09469501
+                   MOVE EIBDS(1:8)              TO HTTP-FILE-ERROR(1:8) 09469601
+                   MOVE HTTP-FILE-ERROR         TO HTTP-507-TEXT        09469701
+                   MOVE HTTP-FILE-LENGTH        TO HTTP-507-LENGTH      09469801
+                   PERFORM 9800-STATUS-507    THRU 9800-EXIT            09469901
+                   PERFORM 9000-RETURN        THRU 9000-EXIT            09469951
+               END-IF.                                                  09469971
+                                                                        09469972
+               IF  ZK-REACQUIRE-DUMMY NOT EQUAL WS-ORIGINAL-ZK-RECORD   09469973
+                   MOVE HTTP-VERSION-MISMATCH   TO HTTP-409-TEXT        09469974
+                   PERFORM 9999-ROLLBACK      THRU 9999-EXIT            09469975
+                   PERFORM 9500-STATUS-409   THRU 9500-EXIT             09469976
+                   PERFORM 9000-RETURN        THRU 9000-EXIT            09469977
+               END-IF.                                                  09469978
+                                                                        09469981
        4400-EXIT.                                                       09470001
            EXIT.                                                        09480001
                                                                         09490000
@@ -1549,7 +2274,12 @@
                                                                         10060000
       ***************************************************************** 10070000
       * HTTP POST/PUT.                                                * 10080000
-      * Replicate POST/PUT request to partner Data Center.            * 10090001
+      * Replicate POST/PUT request to partner Data Center.  A failed  * 10090001
+      * replication (8100-WEB-OPEN or 8200-WEB-CONVERSE not NORMAL,   * 10091001
+      * or a non-2xx STATUSCODE from the partner) gets one retry;     * 10092001
+      * if it still has not succeeded, it is captured to the DLQ TS   * 10093001
+      * queue by 9970-WRITE-DEAD-LETTER instead of silently letting   * 10094001
+      * the partner Data Center drift out of sync.                    * 10095001
       ***************************************************************** 10100000
        4600-REPLICATE.                                                  10110001
                                                                         10120001
@@ -1559,6 +2289,15 @@
            PERFORM 8200-WEB-CONVERSE      THRU 8200-EXIT.               10160001
                                                                         10170001
            PERFORM 8300-WEB-CLOSE         THRU 8300-EXIT.               10180001
+                                                                        10181001
+           IF  REPL-FAILED                                              10182001
+               PERFORM 8100-WEB-OPEN          THRU 8100-EXIT            10183001
+               MOVE DFHVALUE(POST)              TO WEB-METHOD           10184001
+               PERFORM 8200-WEB-CONVERSE      THRU 8200-EXIT            10185001
+               PERFORM 8300-WEB-CLOSE         THRU 8300-EXIT.           10186001
+                                                                        10187001
+           IF  REPL-FAILED                                              10188001
+               PERFORM 9970-WRITE-DEAD-LETTER THRU 9970-EXIT.           10189001
                                                                         10190001
        4600-EXIT.                                                       10200001
            EXIT.                                                        10210001
@@ -1605,6 +2344,92 @@
        5000-EXIT.                                                       10580000
            EXIT.                                                        10590000
                                                                         10600000
+      ***************************************************************** 10600100
+      * HTTP DELETE (collection).                                     * 10600200
+      * Bulk purge by BU_SBU or application prefix - same '*'-wildcard* 10600300
+      * idiom as the GET collection browse (1170-CHECK-LIST/           *10600400
+      * 3050-BROWSE-CACHE), but each matched key is deleted (KEY and  * 10600500
+      * every FILE segment) instead of being listed.  Capped at        *10600600
+      * WS-LIST-MAX keys per request, same as the GET browse.          *10600700
+      ***************************************************************** 10600800
+       5050-PURGE-CACHE.                                                10600900
+           MOVE ZEROES     TO WS-LIST-COUNT.                            10601000
+           MOVE 'N'        TO BROWSE-EOF-SW.                            10601100
+                                                                        10601200
+           MOVE WS-LIST-PREFIX  TO ZK-KEY.                              10601300
+                                                                        10601400
+           EXEC CICS STARTBR FILE(ZK-FCT)                               10601500
+                RIDFLD(ZK-KEY)                                          10601600
+                KEYLENGTH(WS-LIST-PREFIX-LENGTH)                        10601700
+                GTEQ                                                    10601800
+                RESP(WEBRESP)                                           10601900
+                NOHANDLE                                                10602000
+           END-EXEC.                                                    10602100
+                                                                        10602200
+           IF  WEBRESP NOT EQUAL DFHRESP(NORMAL)                        10602300
+               MOVE 'Y' TO BROWSE-EOF-SW.                               10602400
+                                                                        10602500
+           PERFORM 5060-PURGE-NEXT-KEY THRU 5060-EXIT                   10602600
+               WITH TEST BEFORE                                         10602700
+               UNTIL BROWSE-EOF                                         10602800
+               OR    WS-LIST-COUNT EQUAL WS-LIST-MAX.                   10602900
+                                                                        10603000
+           EXEC CICS ENDBR FILE(ZK-FCT) NOHANDLE                        10603100
+           END-EXEC.                                                    10603200
+       5050-EXIT.                                                       10603300
+           EXIT.                                                        10603400
+                                                                        10603500
+      ***************************************************************** 10603600
+      * Read the next KEY record in the purge browse; stop when the    *10603700
+      * prefix no longer matches or the file is exhausted.             *10603800
+      ***************************************************************** 10603900
+       5060-PURGE-NEXT-KEY.                                             10604000
+           EXEC CICS READNEXT FILE(ZK-FCT)                              10604100
+                INTO(ZK-RECORD)                                         10604200
+                RIDFLD(ZK-KEY)                                          10604300
+                KEYLENGTH(WS-LIST-PREFIX-LENGTH)                        10604400
+                LENGTH(ZK-LENGTH)                                       10604500
+                RESP(WEBRESP)                                           10604600
+                NOHANDLE                                                10604700
+           END-EXEC.                                                    10604800
+                                                                        10604900
+           IF  WEBRESP NOT EQUAL DFHRESP(NORMAL)                        10605000
+               MOVE 'Y' TO BROWSE-EOF-SW                                10605100
+           ELSE                                                         10605200
+               IF  ZK-KEY(1:WS-LIST-PREFIX-LENGTH) NOT EQUAL            10605300
+                   WS-LIST-PREFIX(1:WS-LIST-PREFIX-LENGTH)              10605400
+                   MOVE 'Y' TO BROWSE-EOF-SW                            10605500
+               ELSE                                                     10605600
+                   PERFORM 5070-PURGE-DELETE THRU 5070-EXIT             10605700
+               END-IF                                                   10605800
+           END-IF.                                                      10605900
+       5060-EXIT.                                                       10606000
+           EXIT.                                                        10606100
+                                                                        10606200
+      ***************************************************************** 10606300
+      * Delete the KEY record and every FILE segment for the key       *10606400
+      * currently positioned by the purge browse, and audit the       * 10606500
+      * deletion the same way a single-key DELETE is audited.          *10606600
+      ***************************************************************** 10606700
+       5070-PURGE-DELETE.                                               10606800
+           MOVE ZK-KEY   TO URI-KEY.                                    10606900
+                                                                        10607000
+           EXEC CICS DELETE FILE(ZK-FCT)                                10607100
+                RIDFLD(ZK-KEY)                                          10607200
+                NOHANDLE                                                10607300
+           END-EXEC.                                                    10607400
+                                                                        10607500
+           PERFORM 5200-DELETE-FILE   THRU 5200-EXIT                    10607600
+                   WITH TEST AFTER                                      10607700
+                   VARYING ZF-SEGMENT FROM 1 BY 1                       10607800
+                   UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL).             10607900
+                                                                        10608000
+           PERFORM 9960-WRITE-AUDIT   THRU 9960-EXIT.                   10608100
+                                                                        10608200
+           ADD ONE TO WS-LIST-COUNT.                                    10608300
+       5070-EXIT.                                                       10608400
+           EXIT.                                                        10608500
+                                                                        10608600
       ***************************************************************** 10610000
       * HTTP DELETE                                                   * 10620000
       * Delete KEY structure.                                         * 10630001
@@ -1646,6 +2471,8 @@
       *      sending the response to the client.                      * 11020001
       ***************************************************************** 11030000
        5300-SEND-RESPONSE.                                              11040000
+           PERFORM 9960-WRITE-AUDIT           THRU 9960-EXIT.           11041001
+                                                                        11042001
            PERFORM 8000-GET-URL               THRU 8000-EXIT.           11050001
                                                                         11060000
            IF  DC-TYPE EQUAL ACTIVE-ACTIVE AND                          11070001
@@ -1674,9 +2501,53 @@
        5300-EXIT.                                                       11400000
            EXIT.                                                        11410000
                                                                         11420000
+      ***************************************************************** 11420100
+      * HTTP DELETE (collection).                                     * 11420200
+      * Send the response for a bulk purge.  Each purged key was      * 11420300
+      * already audited individually in 5070-PURGE-DELETE, so this    * 11420400
+      * paragraph does not audit again.  204 if the prefix matched no * 11420500
+      * keys, else 200 - replicating the wildcard DELETE itself to    * 11420600
+      * the partner Data Center so it purges the same prefix.         * 11420700
+      ***************************************************************** 11420800
+       5350-SEND-PURGE-RESPONSE.                                        11420900
+           IF  WS-LIST-COUNT EQUAL ZEROES                               11421000
+               MOVE HTTP-NOT-FOUND          TO HTTP-204-TEXT            11421100
+               MOVE HTTP-NOT-FOUND-LENGTH   TO HTTP-204-LENGTH          11421200
+               PERFORM 9700-STATUS-204    THRU 9700-EXIT                11421300
+           ELSE                                                         11421400
+               PERFORM 8000-GET-URL               THRU 8000-EXIT        11421500
+                                                                        11421600
+               IF  DC-TYPE EQUAL ACTIVE-ACTIVE AND                      11421700
+                   WEB-PATH(1:10) EQUAL RESOURCES                       11421800
+                   PERFORM 5400-REPLICATE    THRU 5400-EXIT             11421900
+                                                                        11422000
+               MOVE DFHVALUE(IMMEDIATE)    TO SEND-ACTION               11422100
+                                                                        11422200
+               PERFORM 9001-ACAO         THRU 9001-EXIT                 11422300
+                                                                        11422400
+               EXEC CICS WEB SEND                                       11422500
+                    FROM      (CRLF)                                    11422600
+                    FROMLENGTH(TWO)                                     11422700
+                    MEDIATYPE(TEXT-PLAIN)                               11422800
+                    SRVCONVERT                                          11422900
+                    NOHANDLE                                            11423000
+                    ACTION(SEND-ACTION)                                 11423100
+                    STATUSCODE(HTTP-STATUS-200)                         11423200
+                    STATUSTEXT(HTTP-OK)                                 11423300
+               END-EXEC                                                 11423400
+                                                                        11423500
+               IF  DC-TYPE EQUAL ACTIVE-STANDBY AND                     11423600
+                   WEB-PATH(1:10) EQUAL RESOURCES                       11423700
+                   PERFORM 5400-REPLICATE    THRU 5400-EXIT             11423800
+           END-IF.                                                      11423900
+       5350-EXIT.                                                       11424000
+           EXIT.                                                        11424100
+                                                                        11424200
       ***************************************************************** 11430000
       * HTTP DELETE.                                                  * 11440000
-      * Replicate DELETE quest to active/active Data Center.          * 11450000
+      * Replicate DELETE quest to active/active Data Center.  Failure * 11441001
+      * handling matches 4600-REPLICATE - one retry, then a DLQ TS    * 11442001
+      * queue dead-letter via 9970-WRITE-DEAD-LETTER.                 * 11443001
       ***************************************************************** 11460000
        5400-REPLICATE.                                                  11470001
                                                                         11480001
@@ -1686,7 +2557,15 @@
            PERFORM 8200-WEB-CONVERSE      THRU 8200-EXIT.               11520001
                                                                         11530001
            PERFORM 8300-WEB-CLOSE         THRU 8300-EXIT.               11540001
-                                                                        11550001
+                                                                        11541001
+           IF  REPL-FAILED                                              11542001
+               PERFORM 8100-WEB-OPEN          THRU 8100-EXIT            11543001
+               MOVE DFHVALUE(DELETE)            TO WEB-METHOD           11544001
+               PERFORM 8200-WEB-CONVERSE      THRU 8200-EXIT            11545001
+               PERFORM 8300-WEB-CLOSE         THRU 8300-EXIT.           11546001
+                                                                        11547001
+           IF  REPL-FAILED                                              11548001
+               PERFORM 9970-WRITE-DEAD-LETTER THRU 9970-EXIT.           11549001
                                                                         11560000
        5400-EXIT.                                                       11570001
            EXIT.                                                        11580001
@@ -1822,6 +2701,8 @@
       * Open WEB connection with the other Data Center zECS.          * 12930001
       ***************************************************************** 12940000
        8100-WEB-OPEN.                                                   12950001
+           MOVE 'N'                     TO REPL-FAILED-SW.              12951001
+                                                                        12952001
            IF  URL-SCHEME-NAME EQUAL 'HTTPS'                            12960001
                MOVE DFHVALUE(HTTPS)  TO URL-SCHEME                      12970001
            ELSE                                                         12980001
@@ -1836,6 +2717,9 @@
                 NOHANDLE                                                13070001
            END-EXEC.                                                    13080001
                                                                         13090001
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)                        13091001
+               MOVE 'Y'                  TO REPL-FAILED-SW.             13092001
+                                                                        13093001
        8100-EXIT.                                                       13100001
            EXIT.                                                        13110001
                                                                         13120000
@@ -1850,7 +2734,8 @@
            SET ADDRESS OF CACHE-MESSAGE TO SAVE-ADDRESS.                13210001
                                                                         13220001
            IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING    OR           13221001
-               WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML               13222001
+               WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML   OR          13222001
+               WEB-MEDIA-TYPE(1:16) EQUAL APPLICATION-JSON              13222011
                MOVE DFHVALUE(CLICONVERT)      TO CLIENT-CONVERT         13222101
            ELSE                                                         13222201
                MOVE DFHVALUE(NOCLICONVERT)    TO CLIENT-CONVERT.        13222301
@@ -1916,6 +2801,11 @@
                         NOHANDLE                                        13810001
                    END-EXEC.                                            13820001
                                                                         13830001
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)          OR            13831001
+               WEB-STATUS-CODE LESS THAN WEB-STATUS-OK-LOW  OR          13832001
+               WEB-STATUS-CODE GREATER THAN WEB-STATUS-OK-HIGH          13833001
+               MOVE 'Y'                      TO REPL-FAILED-SW.         13834001
+                                                                        13835001
        8200-EXIT.                                                       13840001
            EXIT.                                                        13850001
                                                                         13860000
@@ -1959,6 +2849,73 @@
        9001-EXIT.                                                       14109101
            EXIT.                                                        14109201
                                                                         14109301
+      ***************************************************************** 14109310
+      * HTTP GET.                                                     * 14109320
+      * Write the ETag response header from the record's ZF-ABS write * 14109330
+      * timestamp, so a later conditional PUT can supply it back as   * 14109340
+      * an If-Match header - see 4115-CHECK-VERSION.                  * 14109350
+      ***************************************************************** 14109360
+       9002-ETAG.                                                       14109370
+           MOVE ZF-ABS                  TO HTTP-ABSTIME.                14109380
+                                                                        14109390
+           EXEC CICS WEB WRITE                                          14109400
+                HTTPHEADER (HEADER-ETAG)                                14109410
+                NAMELENGTH (HEADER-ETAG-LENGTH)                         14109420
+                VALUE      (HTTP-ABSTIME-TEXT)                          14109430
+                VALUELENGTH(HTTP-ABSTIME-LENGTH)                        14109440
+                NOHANDLE                                                14109450
+           END-EXEC.                                                    14109460
+                                                                        14109470
+       9002-EXIT.                                                       14109480
+           EXIT.                                                        14109490
+                                                                        14109500
+      ***************************************************************** 14109501
+      * HTTP GET.                                                     * 14109502
+      * Write the Last-Modified and X-Cache-Expires response headers  * 14109503
+      * from the record's ZF-ABS write timestamp and ZF-TTL, so a     * 14109504
+      * client can tell how fresh the cached copy is and when it will * 14109505
+      * expire without a separate round trip.                         * 14109506
+      ***************************************************************** 14109507
+       9003-EXPIRES.                                                    14109508
+           EXEC CICS FORMATTIME ABSTIME(ZF-ABS)                         14109509
+                TIME(LAST-MODIFIED-TIME)                                14109510
+                YYYYMMDD(LAST-MODIFIED-DATE)                            14109511
+                TIMESEP                                                 14109512
+                DATESEP                                                 14109513
+                NOHANDLE                                                14109514
+           END-EXEC.                                                    14109515
+                                                                        14109516
+           EXEC CICS WEB WRITE                                          14109517
+                HTTPHEADER (HEADER-LAST-MODIFIED)                       14109518
+                NAMELENGTH (HEADER-LAST-MODIFIED-LENGTH)                14109519
+                VALUE      (LAST-MODIFIED-HEADER-VALUE)                 14109520
+                VALUELENGTH(LAST-MODIFIED-HEADER-LENGTH)                14109521
+                NOHANDLE                                                14109522
+           END-EXEC.                                                    14109523
+                                                                        14109524
+           MOVE ZF-TTL                      TO TTL-SECONDS.             14109525
+           MOVE TTL-TIME                    TO TTL-MILLISECONDS.        14109526
+           ADD  ZF-ABS TTL-MILLISECONDS   GIVING EXPIRES-ABS.           14109527
+                                                                        14109528
+           EXEC CICS FORMATTIME ABSTIME(EXPIRES-ABS)                    14109529
+                TIME(EXPIRES-TIME)                                      14109530
+                YYYYMMDD(EXPIRES-DATE)                                  14109531
+                TIMESEP                                                 14109532
+                DATESEP                                                 14109533
+                NOHANDLE                                                14109534
+           END-EXEC.                                                    14109535
+                                                                        14109536
+           EXEC CICS WEB WRITE                                          14109537
+                HTTPHEADER (HEADER-EXPIRES)                             14109538
+                NAMELENGTH (HEADER-EXPIRES-LENGTH)                      14109539
+                VALUE      (EXPIRES-HEADER-VALUE)                       14109540
+                VALUELENGTH(EXPIRES-HEADER-LENGTH)                      14109541
+                NOHANDLE                                                14109542
+           END-EXEC.                                                    14109543
+                                                                        14109544
+       9003-EXIT.                                                       14109545
+           EXIT.                                                        14109546
+                                                                        14109547
       ***************************************************************** 14110000
       * FILE structure I/O error.                                     * 14120001
       ***************************************************************** 14130000
@@ -2027,6 +2984,30 @@
            END-EXEC.                                                    14749001
        9400-EXIT.                                                       14750001
            EXIT.                                                        14760001
+                                                                        14760101
+      ***************************************************************** 14760201
+      * HTTP status 429 message - per-user POST/PUT quota exceeded,   * 14760301
+      * see 1126-CHECK-QUOTA.                                         * 14760401
+      ***************************************************************** 14760501
+       9450-STATUS-429.                                                 14760601
+                                                                        14760701
+           PERFORM 9001-ACAO         THRU 9001-EXIT.                    14760801
+                                                                        14760901
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.                 14761001
+                                                                        14761101
+           EXEC CICS WEB SEND                                           14761201
+                FROM      (CRLF)                                        14761301
+                FROMLENGTH(TWO)                                         14761401
+                MEDIATYPE (TEXT-PLAIN)                                  14761501
+                ACTION    (SEND-ACTION)                                 14761601
+                STATUSCODE(HTTP-STATUS-429)                             14761701
+                STATUSTEXT(HTTP-429-TEXT)                               14761801
+                STATUSLEN (HTTP-429-LENGTH)                             14761901
+                SRVCONVERT                                              14762001
+                NOHANDLE                                                14762101
+           END-EXEC.                                                    14762201
+       9450-EXIT.                                                       14762301
+           EXIT.                                                        14762401
                                                                         14770000
       ***************************************************************** 14770101
       * HTTP status 409 messages                                      * 14770201
@@ -2152,7 +3133,86 @@
                                                                         15680000
        9950-EXIT.                                                       15690000
            EXIT.                                                        15700000
-                                                                        15710000
+                                                                        15701000
+      ***************************************************************** 15702000
+      * Write a durable audit record for a successful POST/PUT/DELETE * 15703000
+      * mutation - CA-USERID, the key, the operation, and a timestamp.* 15704000
+      * Called from 4300-SEND-RESPONSE and 5300-SEND-RESPONSE only    * 15705000
+      * after the mutation itself has already succeeded; a failure    * 15706000
+      * writing the audit record is reported like any other FILE      * 15707000
+      * error but does not roll back the mutation that already        * 15708000
+      * happened.                                                     * 15709000
+      ***************************************************************** 15709100
+       9960-WRITE-AUDIT.                                                15709200
+           PERFORM 9950-ABS               THRU 9950-EXIT.               15709300
+           EXEC CICS FORMATTIME ABSTIME(ZF-ABS)                         15709400
+                TIME(AUD-TIME)                                          15709500
+                YYYYMMDD(AUD-DATE)                                      15709600
+                TIMESEP                                                 15709700
+                DATESEP                                                 15709800
+                NOHANDLE                                                15709900
+           END-EXEC.                                                    15710010
+                                                                        15710020
+           MOVE EIBTRNID                   TO AUD-TRANID.               15710030
+           MOVE CA-USERID                  TO AUD-USERID.               15710040
+           MOVE WEB-HTTPMETHOD             TO AUD-OPERATION.            15710050
+           MOVE URI-KEY                    TO AUD-KEY.                  15710060
+                                                                        15710070
+           MOVE LENGTH OF AUD-RECORD       TO AUD-LENGTH.               15710080
+           EXEC CICS WRITE FILE(ZA-FCT)                                 15710090
+                FROM(AUD-RECORD)                                        15710100
+                LENGTH(AUD-LENGTH)                                      15710110
+                NOHANDLE                                                15710120
+           END-EXEC.                                                    15710130
+                                                                        15710140
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)                        15710150
+               MOVE FC-WRITE                TO FE-FN                    15710160
+               MOVE '9960'                  TO FE-PARAGRAPH             15710170
+               PERFORM 9100-FILE-ERROR    THRU 9100-EXIT.               15710180
+                                                                        15710190
+       9960-EXIT.                                                       15710200
+           EXIT.                                                        15710210
+                                                                        15711000
+      ***************************************************************** 15711100
+      * Write a dead-letter record for a Data Center replication      * 15711200
+      * (8100-WEB-OPEN/8200-WEB-CONVERSE) that is still failing after * 15711300
+      * one retry, so it can be found and replayed later instead of   * 15711400
+      * the ACTIVE-ACTIVE/ACTIVE-STANDBY pair silently drifting out   * 15711500
+      * of sync.  Called from 4600-REPLICATE and 5400-REPLICATE only. * 15711600
+      ***************************************************************** 15711700
+       9970-WRITE-DEAD-LETTER.                                          15711800
+           PERFORM 9950-ABS               THRU 9950-EXIT.               15711900
+           EXEC CICS FORMATTIME ABSTIME(ZF-ABS)                         15712000
+                TIME(DLQ-TIME)                                          15712100
+                YYYYMMDD(DLQ-DATE)                                      15712200
+                TIMESEP                                                 15712300
+                DATESEP                                                 15712400
+                NOHANDLE                                                15712500
+           END-EXEC.                                                    15712600
+                                                                        15712700
+           MOVE EIBTRNID                   TO DLQ-TRANID.               15712800
+           MOVE CA-USERID                  TO DLQ-USERID.               15712900
+           MOVE WEB-HTTPMETHOD             TO DLQ-METHOD.               15713000
+           MOVE WEB-STATUS-CODE            TO DLQ-STATUS-CODE.          15713100
+           MOVE WEB-STATUS-TEXT            TO DLQ-STATUS-TEXT.          15713200
+           MOVE URL-HOST-NAME              TO DLQ-TARGET-HOST.          15713300
+           MOVE URI-KEY                    TO DLQ-KEY.                  15713400
+                                                                        15713500
+           MOVE LENGTH OF DLQ-RECORD       TO DLQ-LENGTH.               15713600
+           EXEC CICS WRITEQ TS QUEUE(ZQ-FCT)                            15713700
+                FROM(DLQ-RECORD)                                        15713800
+                LENGTH(DLQ-LENGTH)                                      15713900
+                NOHANDLE                                                15714000
+           END-EXEC.                                                    15714100
+                                                                        15714200
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)                        15714300
+               MOVE FC-WRITE                TO FE-FN                    15714400
+               MOVE '9970'                  TO FE-PARAGRAPH             15714500
+               PERFORM 9100-FILE-ERROR    THRU 9100-EXIT.               15714600
+                                                                        15714700
+       9970-EXIT.                                                       15714800
+           EXIT.                                                        15714900
+                                                                        15715000
       ***************************************************************** 15720001
       * Issue SYNCPOINT ROLLBACK                                      * 15730001
       ***************************************************************** 15740001
