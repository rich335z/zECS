@@ -0,0 +1,600 @@
+       CBL CICS("SP")                                                   00010000
+       IDENTIFICATION DIVISION.                                         00020000
+       PROGRAM-ID. ZECS004.                                             00030001
+       AUTHOR.     Randy Frerking and Rich Jackson.                     00031001
+      ***************************************************************** 00040000
+      *                                                               * 00050000
+      * z/OS Enterprise Caching Services.                             * 00060001
+      *                                                               * 00070000
+      * Online maintenance transaction for the zECS security model.   * 00080000
+      * ZCxxSD (the DOCTEMPLATE-based table scanned by ZECS001's      * 00090000
+      * 1610-SCAN-ZCXXSD) is a redeploy-only resource - adding or     * 00100000
+      * removing a userid's SELECT/UPDATE/DELETE access requires a    * 00110000
+      * change window.  This transaction maintains the companion      * 00120000
+      * ZS-FCT file (ZECSZSC.cpy) that ZECS001's 1620-SCAN-ZSFCT      * 00130000
+      * consults as an additive fallback, so grants can be added or   * 00140000
+      * removed online without disturbing the ZCxxSD template.        * 00150000
+      *                                                               * 00160000
+      * GET    /security/{userid}  - report current online grants.    * 00170000
+      * PUT    /security/{userid}  - add/replace a userid's grants.   * 00180000
+      * POST   /security/{userid}  - same as PUT.                     * 00190000
+      * DELETE /security/{userid}  - remove a userid's online grants. * 00200000
+      * PUT/POST body is a comma-separated list of the access levels  * 00210000
+      * to grant, e.g. SELECT,UPDATE - any level not listed is set to * 00220000
+      * 'N'.                                                          * 00230000
+      *                                                               * 00240000
+      * Access to this transaction itself is gated the same way as    * 00250000
+      * ZECS001 - Basic Authentication via LINK to ZECS002.  There is * 00260000
+      * no separate "security administrator" role in this model, so  *  00270000
+      * any userid that authenticates may maintain the ZS-FCT table,  * 00280000
+      * exactly as any authenticated userid may maintain ZCxxSD today * 00290000
+      * via a change window.                                          * 00300000
+      *                                                               * 00310000
+      * Date       UserID    Description                              * 00320000
+      * ---------- --------  ---------------------------------------- * 00330000
+      *                                                               * 00340000
+      ***************************************************************** 00350000
+       ENVIRONMENT DIVISION.                                            00360000
+       DATA DIVISION.                                                   00370000
+       WORKING-STORAGE SECTION.                                         00380000
+                                                                        00390000
+      ***************************************************************** 00400000
+      * DEFINE LOCAL VARIABLES                                        * 00410000
+      ***************************************************************** 00420000
+       01  ZECS002                PIC  X(08) VALUE 'ZECS002 '.          00430000
+       01  CRLF                   PIC  X(02) VALUE X'0D25'.             00440000
+       01  RESOURCES              PIC  X(11) VALUE '/security/'.        00450000
+       01  RESOURCES-LENGTH       PIC S9(08) COMP VALUE 10.             00460000
+                                                                        00470000
+       01  TWO                    PIC S9(08) COMP VALUE  2.             00480000
+       01  ONE                    PIC S9(08) COMP VALUE  1.             00490000
+                                                                        00500000
+       01  HTTP-NAME-LENGTH       PIC S9(08) COMP VALUE ZEROES.         00510000
+       01  HTTP-VALUE-LENGTH      PIC S9(08) COMP VALUE ZEROES.         00520000
+       01  HTTP-HEADER            PIC  X(13) VALUE 'Authorization'.     00530000
+       01  HTTP-HEADER-VALUE      PIC  X(64) VALUE SPACES.              00540000
+                                                                        00550000
+       01  ZECS002-COMM-AREA.                                           00560000
+           02  CA-RETURN-CODE     PIC  X(02) VALUE '00'.                00570000
+           02  FILLER             PIC  X(02) VALUE SPACES.              00580000
+           02  CA-USERID          PIC  X(08) VALUE SPACES.              00590000
+           02  CA-PASSWORD        PIC  X(08) VALUE SPACES.              00600000
+           02  CA-ENCODE          PIC  X(24) VALUE SPACES.              00610000
+           02  FILLER             PIC  X(04) VALUE SPACES.              00620000
+           02  CA-DECODE          PIC  X(18) VALUE SPACES.              00630000
+                                                                        00640000
+       01  HTTP-STATUS-200        PIC S9(04) COMP VALUE 200.            00650000
+       01  HTTP-STATUS-204        PIC S9(04) COMP VALUE 204.            00660000
+       01  HTTP-STATUS-400        PIC S9(04) COMP VALUE 400.            00670000
+       01  HTTP-STATUS-401        PIC S9(04) COMP VALUE 401.            00680000
+       01  HTTP-STATUS-507        PIC S9(04) COMP VALUE 507.            00690000
+                                                                        00700000
+       01  HTTP-400-TEXT          PIC  X(32) VALUE SPACES.              00710000
+       01  HTTP-400-LENGTH        PIC S9(08) COMP VALUE 32.             00720000
+       01  HTTP-204-TEXT          PIC  X(24) VALUE SPACES.              00730000
+       01  HTTP-204-LENGTH        PIC S9(08) COMP VALUE ZEROES.         00740000
+       01  HTTP-507-TEXT          PIC  X(24) VALUE SPACES.              00750000
+       01  HTTP-507-LENGTH        PIC S9(08) COMP VALUE ZEROES.         00760000
+                                                                        00770000
+       01  HTTP-USERID-ZERO.                                            00780000
+           02  FILLER             PIC  X(16) VALUE 'Userid must be g'.  00790000
+           02  FILLER             PIC  X(16) VALUE 'reater than 0   '.  00800000
+                                                                        00810000
+       01  HTTP-INVALID-URI.                                            00820000
+           02  FILLER             PIC  X(16) VALUE 'Invalid URI form'.  00830000
+           02  FILLER             PIC  X(16) VALUE 'at              '.  00840000
+                                                                        00850000
+       01  HTTP-AUTH-ERROR.                                             00860000
+           02  FILLER             PIC  X(16) VALUE 'Basic Authentica'.  00870000
+           02  FILLER             PIC  X(16) VALUE 'tion failed     '.  00880000
+                                                                        00890000
+       01  HTTP-KEY-ERROR         PIC  X(16) VALUE 'ZCxxSEC  error'.    00900000
+       01  HTTP-KEY-LENGTH        PIC S9(08) COMP VALUE 16.             00910000
+                                                                        00920000
+       01  TEXT-PLAIN             PIC  X(56) VALUE 'text/plain'.        00930000
+       01  SEND-ACTION            PIC S9(08) COMP VALUE ZEROES.         00940000
+                                                                        00950000
+       01  HEADER-ACAO.                                                 00960000
+           02  FILLER             PIC  X(16) VALUE 'Access-Control-A'.  00970000
+           02  FILLER             PIC  X(11) VALUE 'llow-Origin'.       00980000
+       01  HEADER-ACAO-LENGTH     PIC S9(08) COMP VALUE 27.             00990000
+       01  VALUE-ACAO             PIC  X(01) VALUE '*'.                 01000000
+       01  VALUE-ACAO-LENGTH      PIC S9(08) COMP VALUE 01.             01010000
+                                                                        01020000
+       01  WEB-SCHEME             PIC S9(08) COMP VALUE ZEROES.         01030000
+       01  WEB-HOST-LENGTH        PIC S9(08) COMP VALUE 120.            01040000
+       01  WEB-HTTPMETHOD-LENGTH  PIC S9(08) COMP VALUE 10.             01050000
+       01  WEB-HTTPVERSION-LENGTH PIC S9(08) COMP VALUE 15.             01060000
+       01  WEB-PATH-LENGTH        PIC S9(08) COMP VALUE 512.            01070000
+       01  WEB-QUERYSTRING-LENGTH PIC S9(08) COMP VALUE 256.            01080000
+       01  WEB-REQUESTTYPE        PIC S9(08) COMP VALUE ZEROES.         01090000
+       01  WEB-PORT               PIC S9(08) COMP VALUE ZEROES.         01100000
+                                                                        01110000
+       01  WEB-HTTPMETHOD         PIC  X(10) VALUE SPACES.              01120000
+       01  WEB-HTTP-PUT           PIC  X(10) VALUE 'PUT'.               01130000
+       01  WEB-HTTP-GET           PIC  X(10) VALUE 'GET'.               01140000
+       01  WEB-HTTP-POST          PIC  X(10) VALUE 'POST'.              01150000
+       01  WEB-HTTP-DELETE        PIC  X(10) VALUE 'DELETE'.            01160000
+       01  WEB-HTTPVERSION        PIC  X(15) VALUE SPACES.              01170000
+       01  WEB-HOST               PIC  X(120) VALUE SPACES.             01180000
+       01  WEB-PATH               PIC  X(512) VALUE LOW-VALUES.         01190000
+       01  WEB-QUERYSTRING        PIC  X(256) VALUE SPACES.             01200000
+                                                                        01210000
+       01  URI-USERID-LENGTH      PIC S9(08) COMP VALUE ZEROES.         01220000
+                                                                        01230000
+       01  RECEIVE-LENGTH         PIC S9(08) COMP VALUE 80.             01240000
+       01  MAXIMUM-LENGTH         PIC S9(08) COMP VALUE 80.             01250000
+       01  GRANT-BODY             PIC  X(80) VALUE SPACES.              01260000
+                                                                        01270000
+       01  READ-RESP              PIC S9(08) COMP VALUE ZEROES.         01280000
+       01  WRITE-RESP             PIC S9(08) COMP VALUE ZEROES.         01290000
+                                                                        01300000
+       01  FC-READ                PIC  X(07) VALUE 'READ   '.           01310000
+       01  FC-WRITE               PIC  X(07) VALUE 'WRITE  '.           01320000
+       01  FC-REWRITE             PIC  X(07) VALUE 'REWRITE'.           01330000
+       01  FC-DELETE              PIC  X(07) VALUE 'DELETE '.           01340000
+                                                                        01350000
+       01  TD-QUEUE               PIC  X(04) VALUE '@tdq@'.             01360000
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.         01370000
+       01  TD-RECORD.                                                   01380000
+           02  TD-DATE            PIC  X(10).                           01390000
+           02  FILLER             PIC  X(01) VALUE SPACES.              01400000
+           02  TD-TIME            PIC  X(08).                           01410000
+           02  FILLER             PIC  X(01) VALUE SPACES.              01420000
+           02  TD-TRANID          PIC  X(04).                           01430000
+           02  FILLER             PIC  X(01) VALUE SPACES.              01440000
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.              01450000
+                                                                        01460000
+       01  KEY-ERROR.                                                   01470000
+           02  KE-DS              PIC  X(08) VALUE SPACES.              01480000
+           02  FILLER             PIC  X(07) VALUE ' error '.           01490000
+           02  FILLER             PIC  X(07) VALUE 'EIBFN: '.           01500000
+           02  KE-FN              PIC  X(07) VALUE SPACES.              01510000
+           02  FILLER             PIC  X(10) VALUE ' EIBRESP: '.        01520000
+           02  KE-RESP            PIC  9(08) VALUE ZEROES.              01530000
+           02  FILLER             PIC  X(11) VALUE ' EIBRESP2: '.       01540000
+           02  KE-RESP2           PIC  9(08) VALUE ZEROES.              01550000
+           02  FILLER             PIC  X(12) VALUE ' Paragraph: '.      01560000
+           02  KE-PARAGRAPH       PIC  X(04) VALUE SPACES.              01570000
+           02  KE-NOSPACE         PIC  X(08) VALUE SPACES.              01580000
+                                                                        01590000
+       01  NO-SPACE-MESSAGE       PIC  X(08) VALUE ' NOSPACE'.          01600000
+                                                                        01610000
+       01  ZF-ABS                 PIC S9(15) VALUE ZEROES COMP-3.       01620000
+                                                                        01630000
+       01  ZS-FCT.                                                      01640000
+           02  ZS-TRANID          PIC  X(04) VALUE 'ZC##'.              01650000
+           02  FILLER             PIC  X(04) VALUE 'SEC '.              01660000
+       01  ZS-LENGTH              PIC S9(04) COMP VALUE ZEROES.         01670000
+                                                                        01680000
+      ***************************************************************** 01690000
+      * zECS SECURITY GRANT record definition.                        * 01700000
+      ***************************************************************** 01710000
+       COPY ZECSZSC.                                                    01720000
+                                                                        01730000
+      ***************************************************************** 01740000
+      * Dynamic Storage                                               * 01750000
+      ***************************************************************** 01760000
+       LINKAGE SECTION.                                                 01770000
+       01  DFHCOMMAREA            PIC  X(01).                           01780000
+                                                                        01790000
+       PROCEDURE DIVISION.                                              01800000
+                                                                        01810000
+      ***************************************************************** 01820000
+      * Main process.                                                 * 01830000
+      ***************************************************************** 01840000
+           PERFORM 1000-ACCESS-PARMS       THRU 1000-EXIT.              01850000
+           PERFORM 2000-PROCESS-REQUEST    THRU 2000-EXIT.              01860000
+           PERFORM 9000-RETURN             THRU 9000-EXIT.              01870000
+                                                                        01880000
+      ***************************************************************** 01890000
+      * Access parms.                                                 * 01900000
+      ***************************************************************** 01910000
+       1000-ACCESS-PARMS.                                               01920000
+           EXEC CICS WEB EXTRACT                                        01950000
+                SCHEME(WEB-SCHEME)                                      01960000
+                HOST(WEB-HOST)                                          01970000
+                HOSTLENGTH(WEB-HOST-LENGTH)                             01980000
+                HTTPMETHOD(WEB-HTTPMETHOD)                              01990000
+                METHODLENGTH(WEB-HTTPMETHOD-LENGTH)                     02000000
+                HTTPVERSION(WEB-HTTPVERSION)                            02010000
+                VERSIONLEN(WEB-HTTPVERSION-LENGTH)                      02020000
+                PATH(WEB-PATH)                                          02030000
+                PATHLENGTH(WEB-PATH-LENGTH)                             02040000
+                PORTNUMBER(WEB-PORT)                                    02050000
+                QUERYSTRING(WEB-QUERYSTRING)                            02060000
+                QUERYSTRLEN(WEB-QUERYSTRING-LENGTH)                     02070000
+                REQUESTTYPE(WEB-REQUESTTYPE)                            02080000
+                NOHANDLE                                                02090000
+           END-EXEC.                                                    02100000
+                                                                        02110000
+           MOVE EIBTRNID(3:2)               TO ZS-TRANID(3:2).          02115000
+                                                                        02119000
+           IF  WEB-PATH-LENGTH LESS THAN RESOURCES-LENGTH OR            02120000
+               WEB-PATH(1:RESOURCES-LENGTH) NOT EQUAL RESOURCES         02130000
+               MOVE HTTP-INVALID-URI       TO HTTP-400-TEXT             02140000
+               PERFORM 9400-STATUS-400   THRU 9400-EXIT                 02150000
+               PERFORM 9000-RETURN       THRU 9000-EXIT.                02160000
+                                                                        02170000
+           COMPUTE URI-USERID-LENGTH =                                  02210000
+               WEB-PATH-LENGTH - RESOURCES-LENGTH.                      02220000
+                                                                        02230000
+           IF  URI-USERID-LENGTH LESS THAN ONE OR                       02240000
+               URI-USERID-LENGTH GREATER THAN 8                         02250000
+               MOVE HTTP-USERID-ZERO       TO HTTP-400-TEXT             02260000
+               PERFORM 9400-STATUS-400   THRU 9400-EXIT                 02270000
+               PERFORM 9000-RETURN       THRU 9000-EXIT.                02280000
+                                                                        02290000
+           MOVE SPACES                     TO CA-USERID.                02300000
+           MOVE WEB-PATH(RESOURCES-LENGTH + ONE:URI-USERID-LENGTH)      02310000
+               TO CA-USERID.                                            02320000
+                                                                        02330000
+           PERFORM 1500-AUTHENTICATE       THRU 1500-EXIT.              02340000
+       1000-EXIT.                                                       02350000
+           EXIT.                                                        02360000
+                                                                        02370000
+      ***************************************************************** 02380000
+      * LINK to ZECS002 to perform Basic Authentication.  Identical   * 02390000
+      * to ZECS001's 1500-AUTHENTICATE - see that paragraph for the   * 02400000
+      * full rationale.  Every method against this transaction        * 02410000
+      * requires authentication; there is no HTTP/unauthenticated     * 02420000
+      * path, unlike ZECS001, since this transaction maintains the    * 02430000
+      * security model itself.                                       *  02440000
+      ***************************************************************** 02450000
+       1500-AUTHENTICATE.                                               02460000
+           MOVE LENGTH OF HTTP-HEADER       TO HTTP-NAME-LENGTH.        02470000
+           MOVE LENGTH OF HTTP-HEADER-VALUE TO HTTP-VALUE-LENGTH.       02480000
+                                                                        02490000
+           EXEC CICS WEB READ HTTPHEADER(HTTP-HEADER)                   02500000
+                NAMELENGTH(HTTP-NAME-LENGTH)                            02510000
+                VALUE(HTTP-HEADER-VALUE)                                02520000
+                VALUELENGTH(HTTP-VALUE-LENGTH)                          02530000
+                NOHANDLE                                                02540000
+           END-EXEC.                                                    02550000
+                                                                        02560000
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)                        02570000
+               PERFORM 9600-AUTH-ERROR     THRU 9600-EXIT               02580000
+               PERFORM 9000-RETURN         THRU 9000-EXIT.              02590000
+                                                                        02600000
+           IF  HTTP-VALUE-LENGTH GREATER THAN SIX                       02610000
+               MOVE HTTP-HEADER-VALUE(7:24) TO CA-ENCODE                02620000
+               EXEC CICS LINK PROGRAM(ZECS002)                          02630000
+                    COMMAREA(ZECS002-COMM-AREA)                         02640000
+                    NOHANDLE                                            02650000
+               END-EXEC                                                 02660000
+                                                                        02670000
+               IF  CA-RETURN-CODE NOT EQUAL '00'                        02680000
+                   PERFORM 9600-AUTH-ERROR THRU 9600-EXIT               02690000
+                   PERFORM 9000-RETURN     THRU 9000-EXIT.              02700000
+                                                                        02710000
+           IF  HTTP-VALUE-LENGTH EQUAL        SIX   OR                  02720000
+               HTTP-VALUE-LENGTH LESS THAN    SIX                       02730000
+                   PERFORM 9600-AUTH-ERROR THRU 9600-EXIT               02740000
+                   PERFORM 9000-RETURN     THRU 9000-EXIT.              02750000
+                                                                        02760000
+       1500-EXIT.                                                       02770000
+           EXIT.                                                        02780000
+                                                                        02790000
+      ***************************************************************** 02800000
+      * Process HTTP request.                                         * 02810000
+      ***************************************************************** 02820000
+       2000-PROCESS-REQUEST.                                            02830000
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET                        02840000
+               PERFORM 3000-READ-GRANT     THRU 3000-EXIT               02850000
+               PERFORM 9000-RETURN         THRU 9000-EXIT.              02860000
+                                                                        02870000
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT OR                     02880000
+               WEB-HTTPMETHOD EQUAL WEB-HTTP-POST                       02890000
+               PERFORM 4000-WRITE-GRANT    THRU 4000-EXIT               02900000
+               PERFORM 9000-RETURN         THRU 9000-EXIT.              02910000
+                                                                        02920000
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-DELETE                     02930000
+               PERFORM 5000-DELETE-GRANT   THRU 5000-EXIT               02940000
+               PERFORM 9000-RETURN         THRU 9000-EXIT.              02950000
+                                                                        02960000
+           MOVE HTTP-INVALID-URI           TO HTTP-400-TEXT             02970000
+           PERFORM 9400-STATUS-400       THRU 9400-EXIT.                02980000
+       2000-EXIT.                                                       02990000
+           EXIT.                                                        03000000
+                                                                        03010000
+      ***************************************************************** 03020000
+      * HTTP GET.  Report the online grants on file for CA-USERID, or * 03030000
+      * 204 if this userid has no online grant record (it may still   * 03040000
+      * be authorized via the ZCxxSD DOCTEMPLATE - this file only     * 03050000
+      * reflects online-maintained overrides).                        * 03060000
+      ***************************************************************** 03070000
+       3000-READ-GRANT.                                                 03080000
+           MOVE LENGTH OF ZS-RECORD    TO ZS-LENGTH.                    03090000
+           EXEC CICS READ FILE(ZS-FCT)                                  03100000
+                INTO  (ZS-RECORD)                                       03110000
+                RIDFLD(CA-USERID)                                       03120000
+                LENGTH(ZS-LENGTH)                                       03130000
+                RESP  (READ-RESP)                                       03140000
+                NOHANDLE                                                03150000
+           END-EXEC.                                                    03160000
+                                                                        03170000
+           IF  READ-RESP EQUAL DFHRESP(NOTFND)                          03180000
+               PERFORM 9700-STATUS-204   THRU 9700-EXIT                 03190000
+               PERFORM 9000-RETURN       THRU 9000-EXIT.                03200000
+                                                                        03210000
+           IF  READ-RESP NOT EQUAL DFHRESP(NORMAL)                      03220000
+               MOVE '3000'                TO KE-PARAGRAPH               03230000
+               MOVE FC-READ               TO KE-FN                      03240000
+               PERFORM 9200-KEY-ERROR   THRU 9200-EXIT                  03250000
+               MOVE HTTP-KEY-ERROR        TO HTTP-507-TEXT              03260000
+               MOVE HTTP-KEY-LENGTH       TO HTTP-507-LENGTH            03270000
+               PERFORM 9800-STATUS-507  THRU 9800-EXIT                  03280000
+               PERFORM 9000-RETURN       THRU 9000-EXIT.                03290000
+                                                                        03300000
+           MOVE SPACES                  TO GRANT-BODY.                  03310000
+           STRING ZS-USER-ID DELIMITED BY SIZE                          03320000
+                  ',SELECT=' DELIMITED BY SIZE                          03330000
+                  ZS-SELECT-ACCESS DELIMITED BY SIZE                    03340000
+                  ',UPDATE=' DELIMITED BY SIZE                          03350000
+                  ZS-UPDATE-ACCESS DELIMITED BY SIZE                    03360000
+                  ',DELETE=' DELIMITED BY SIZE                          03370000
+                  ZS-DELETE-ACCESS DELIMITED BY SIZE                    03380000
+               INTO GRANT-BODY.                                         03390000
+                                                                        03400000
+           PERFORM 9001-ACAO         THRU 9001-EXIT.                    03410000
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.                 03420000
+           EXEC CICS WEB SEND                                           03430000
+                FROM      (GRANT-BODY)                                  03440000
+                FROMLENGTH(LENGTH OF GRANT-BODY)                        03450000
+                MEDIATYPE (TEXT-PLAIN)                                  03460000
+                ACTION    (SEND-ACTION)                                 03470000
+                STATUSCODE(HTTP-STATUS-200)                             03480000
+                NOHANDLE                                                03490000
+           END-EXEC.                                                    03500000
+       3000-EXIT.                                                       03510000
+           EXIT.                                                        03520000
+                                                                        03530000
+      ***************************************************************** 03540000
+      * HTTP PUT/POST.  Body is a comma-separated list of the access  * 03550000
+      * levels to grant, e.g. SELECT,UPDATE - any level not listed is * 03560000
+      * set to 'N'.  WRITE the new record; on DUPREC, REWRITE it, so  * 03570000
+      * the same request works whether this is the first grant for   *  03580000
+      * this userid or a change to an existing one.                   * 03590000
+      ***************************************************************** 03600000
+       4000-WRITE-GRANT.                                                03610000
+           MOVE SPACES              TO GRANT-BODY.                      03620000
+           EXEC CICS WEB RECEIVE                                        03630000
+                INTO      (GRANT-BODY)                                  03640000
+                LENGTH    (RECEIVE-LENGTH)                              03650000
+                MAXLENGTH (MAXIMUM-LENGTH)                              03660000
+                NOHANDLE                                                03670000
+           END-EXEC.                                                    03680000
+                                                                        03690000
+           MOVE CA-USERID           TO ZS-USER-ID.                      03700000
+           MOVE 'N'                 TO ZS-SELECT-ACCESS.                03710000
+           MOVE 'N'                 TO ZS-UPDATE-ACCESS.                03720000
+           MOVE 'N'                 TO ZS-DELETE-ACCESS.                03730000
+                                                                        03740000
+           IF  GRANT-BODY(1:RECEIVE-LENGTH) CONTAINS 'SELECT'           03750000
+               MOVE 'Y'             TO ZS-SELECT-ACCESS.                03760000
+                                                                        03770000
+           IF  GRANT-BODY(1:RECEIVE-LENGTH) CONTAINS 'UPDATE'           03800000
+               MOVE 'Y'             TO ZS-UPDATE-ACCESS.                03810000
+                                                                        03820000
+           IF  GRANT-BODY(1:RECEIVE-LENGTH) CONTAINS 'DELETE'           03830000
+               MOVE 'Y'             TO ZS-DELETE-ACCESS.                03840000
+                                                                        03850000
+           MOVE LENGTH OF ZS-RECORD TO ZS-LENGTH.                       03860000
+           EXEC CICS WRITE FILE(ZS-FCT)                                 03870000
+                FROM  (ZS-RECORD)                                       03880000
+                RIDFLD(CA-USERID)                                       03890000
+                LENGTH(ZS-LENGTH)                                       03900000
+                RESP  (WRITE-RESP)                                      03910000
+                NOHANDLE                                                03920000
+           END-EXEC.                                                    03930000
+                                                                        03940000
+           IF  WRITE-RESP EQUAL DFHRESP(DUPREC)                         03950000
+               EXEC CICS READ FILE(ZS-FCT)                              03952000
+                    INTO  (ZS-RECORD)                                   03954000
+                    RIDFLD(CA-USERID)                                   03956000
+                    LENGTH(ZS-LENGTH)                                   03958000
+                    RESP  (READ-RESP)                                   03959000
+                    NOHANDLE                                            03959100
+                    UPDATE                                              03959200
+               END-EXEC                                                 03959300
+                                                                        03959301
+               IF  READ-RESP EQUAL DFHRESP(NORMAL)                      03959350
+                   MOVE CA-USERID           TO ZS-USER-ID               03959400
+                   MOVE 'N'                 TO ZS-SELECT-ACCESS         03959500
+                   MOVE 'N'                 TO ZS-UPDATE-ACCESS         03959600
+                   MOVE 'N'                 TO ZS-DELETE-ACCESS         03959700
+                                                                        03959750
+                   IF  GRANT-BODY(1:RECEIVE-LENGTH) CONTAINS 'SELECT'   03959800
+                       MOVE 'Y'             TO ZS-SELECT-ACCESS         03959900
+                                                                        03959920
+                   IF  GRANT-BODY(1:RECEIVE-LENGTH) CONTAINS 'UPDATE'   03959950
+                       MOVE 'Y'             TO ZS-UPDATE-ACCESS         03959960
+                                                                        03959965
+                   IF  GRANT-BODY(1:RECEIVE-LENGTH) CONTAINS 'DELETE'   03959970
+                       MOVE 'Y'             TO ZS-DELETE-ACCESS         03959980
+                                                                        03959990
+                   EXEC CICS REWRITE FILE(ZS-FCT)                       03960000
+                        FROM  (ZS-RECORD)                               03970000
+                        LENGTH(ZS-LENGTH)                               03980000
+                        RESP  (WRITE-RESP)                              03990000
+                        NOHANDLE                                        04000000
+                   END-EXEC                                             04010000
+               ELSE                                                     04015000
+                   MOVE '4000'              TO KE-PARAGRAPH             04016000
+                   MOVE FC-READ             TO KE-FN                    04017000
+                   PERFORM 9200-KEY-ERROR THRU 9200-EXIT                04018000
+                   MOVE HTTP-KEY-ERROR      TO HTTP-507-TEXT            04018100
+                   MOVE HTTP-KEY-LENGTH     TO HTTP-507-LENGTH          04018200
+                   PERFORM 9800-STATUS-507 THRU 9800-EXIT               04018300
+                   PERFORM 9000-RETURN     THRU 9000-EXIT               04018400
+               END-IF.                                                  04018500
+                                                                        04020000
+           IF  WRITE-RESP NOT EQUAL DFHRESP(NORMAL)                     04030000
+               MOVE '4000'              TO KE-PARAGRAPH                 04040000
+               MOVE FC-WRITE            TO KE-FN                        04050000
+               PERFORM 9200-KEY-ERROR THRU 9200-EXIT                    04060000
+               MOVE HTTP-KEY-ERROR      TO HTTP-507-TEXT                04070000
+               MOVE HTTP-KEY-LENGTH     TO HTTP-507-LENGTH              04080000
+               PERFORM 9800-STATUS-507 THRU 9800-EXIT                   04090000
+               PERFORM 9000-RETURN     THRU 9000-EXIT.                  04100000
+                                                                        04110000
+           PERFORM 9700-STATUS-204   THRU 9700-EXIT.                    04120000
+       4000-EXIT.                                                       04130000
+           EXIT.                                                        04140000
+                                                                        04150000
+      ***************************************************************** 04160000
+      * HTTP DELETE.  Remove this userid's online grant record - the  * 04170000
+      * userid may still be authorized via the ZCxxSD DOCTEMPLATE.    * 04180000
+      ***************************************************************** 04190000
+       5000-DELETE-GRANT.                                               04200000
+           EXEC CICS DELETE FILE(ZS-FCT)                                04210000
+                RIDFLD(CA-USERID)                                       04220000
+                RESP  (WRITE-RESP)                                      04230000
+                NOHANDLE                                                04240000
+           END-EXEC.                                                    04250000
+                                                                        04260000
+           IF  WRITE-RESP EQUAL DFHRESP(NOTFND)                         04270000
+               PERFORM 9700-STATUS-204   THRU 9700-EXIT                 04280000
+               PERFORM 9000-RETURN       THRU 9000-EXIT.                04290000
+                                                                        04300000
+           IF  WRITE-RESP NOT EQUAL DFHRESP(NORMAL)                     04310000
+               MOVE '5000'              TO KE-PARAGRAPH                 04320000
+               MOVE FC-DELETE           TO KE-FN                        04330000
+               PERFORM 9200-KEY-ERROR THRU 9200-EXIT                    04340000
+               MOVE HTTP-KEY-ERROR      TO HTTP-507-TEXT                04350000
+               MOVE HTTP-KEY-LENGTH     TO HTTP-507-LENGTH              04360000
+               PERFORM 9800-STATUS-507 THRU 9800-EXIT                   04370000
+               PERFORM 9000-RETURN     THRU 9000-EXIT.                  04380000
+                                                                        04390000
+           PERFORM 9700-STATUS-204   THRU 9700-EXIT.                    04400000
+       5000-EXIT.                                                       04410000
+           EXIT.                                                        04420000
+                                                                        04430000
+       9000-RETURN.                                                     04440000
+           EXEC CICS RETURN                                             04450000
+           END-EXEC.                                                    04460000
+       9000-EXIT.                                                       04470000
+           EXIT.                                                        04480000
+                                                                        04490000
+      ***************************************************************** 04500000
+      * Write HTTP header                                             * 04510000
+      ***************************************************************** 04520000
+       9001-ACAO.                                                       04530000
+           EXEC CICS WEB WRITE                                          04540000
+                HTTPHEADER (HEADER-ACAO)                                04550000
+                NAMELENGTH (HEADER-ACAO-LENGTH)                         04560000
+                VALUE      (VALUE-ACAO)                                 04570000
+                VALUELENGTH(VALUE-ACAO-LENGTH)                          04580000
+                NOHANDLE                                                04590000
+           END-EXEC.                                                    04600000
+       9001-EXIT.                                                       04610000
+           EXIT.                                                        04620000
+                                                                        04630000
+      ***************************************************************** 04640000
+      * KEY structure I/O error                                       * 04650000
+      ***************************************************************** 04660000
+       9200-KEY-ERROR.                                                  04670000
+           IF  EIBRESP EQUAL DFHRESP(NOSPACE)                           04680000
+               MOVE NO-SPACE-MESSAGE  TO KE-NOSPACE.                    04690000
+                                                                        04700000
+           MOVE EIBDS                 TO KE-DS.                         04710000
+           MOVE EIBRESP               TO KE-RESP.                       04720000
+           MOVE EIBRESP2              TO KE-RESP2.                      04730000
+           PERFORM 9950-ABS         THRU 9950-EXIT.                     04740000
+           MOVE EIBTRNID              TO TD-TRANID.                     04750000
+           EXEC CICS FORMATTIME ABSTIME(ZF-ABS)                         04760000
+                TIME(TD-TIME)                                           04770000
+                YYYYMMDD(TD-DATE)                                       04780000
+                TIMESEP                                                 04790000
+                DATESEP                                                 04800000
+                NOHANDLE                                                04810000
+           END-EXEC.                                                    04820000
+           MOVE KE-DS                TO TD-MESSAGE(1:8).                04830000
+           MOVE LENGTH OF TD-RECORD  TO TD-LENGTH.                      04840000
+           EXEC CICS WRITEQ TD QUEUE(TD-QUEUE)                          04850000
+                FROM(TD-RECORD)                                         04860000
+                LENGTH(TD-LENGTH)                                       04870000
+                NOHANDLE                                                04880000
+           END-EXEC.                                                    04890000
+       9200-EXIT.                                                       04900000
+           EXIT.                                                        04910000
+                                                                        04920000
+      ***************************************************************** 04930000
+      * Get Absolute time.                                            * 04940000
+      ***************************************************************** 04950000
+       9950-ABS.                                                        04960000
+           EXEC CICS ASKTIME ABSTIME(ZF-ABS) NOHANDLE                   04970000
+           END-EXEC.                                                    04980000
+       9950-EXIT.                                                       04990000
+           EXIT.                                                        05000000
+                                                                        05010000
+      ***************************************************************** 05020000
+      * HTTP status 400 messages.                                     * 05030000
+      ***************************************************************** 05040000
+       9400-STATUS-400.                                                 05050000
+           PERFORM 9001-ACAO         THRU 9001-EXIT.                    05060000
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.                 05070000
+           EXEC CICS WEB SEND                                           05080000
+                FROM      (CRLF)                                        05090000
+                FROMLENGTH(TWO)                                         05100000
+                MEDIATYPE (TEXT-PLAIN)                                  05110000
+                ACTION    (SEND-ACTION)                                 05120000
+                STATUSCODE(HTTP-STATUS-400)                             05130000
+                STATUSTEXT(HTTP-400-TEXT)                               05140000
+                STATUSLEN (HTTP-400-LENGTH)                             05150000
+                NOHANDLE                                                05160000
+           END-EXEC.                                                    05170000
+       9400-EXIT.                                                       05180000
+           EXIT.                                                        05190000
+                                                                        05200000
+      ***************************************************************** 05210000
+      * Basic Authentication error.                                   * 05220000
+      ***************************************************************** 05230000
+       9600-AUTH-ERROR.                                                 05240000
+           PERFORM 9001-ACAO         THRU 9001-EXIT.                    05250000
+           EXEC CICS WEB SEND                                           05260000
+                FROM      (CRLF)                                        05270000
+                FROMLENGTH(TWO)                                         05280000
+                MEDIATYPE (TEXT-PLAIN)                                  05290000
+                STATUSCODE(HTTP-STATUS-401)                             05300000
+                STATUSTEXT(HTTP-AUTH-ERROR)                             05310000
+                NOHANDLE                                                05320000
+           END-EXEC.                                                    05330000
+       9600-EXIT.                                                       05340000
+           EXIT.                                                        05350000
+                                                                        05360000
+      ***************************************************************** 05370000
+      * Status 204 response.                                          * 05380000
+      ***************************************************************** 05390000
+       9700-STATUS-204.                                                 05400000
+           PERFORM 9001-ACAO         THRU 9001-EXIT.                    05410000
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.                 05420000
+           EXEC CICS WEB SEND                                           05430000
+                FROM      (CRLF)                                        05440000
+                FROMLENGTH(TWO)                                         05450000
+                MEDIATYPE (TEXT-PLAIN)                                  05460000
+                ACTION    (SEND-ACTION)                                 05470000
+                STATUSCODE(HTTP-STATUS-204)                             05480000
+                STATUSTEXT(HTTP-204-TEXT)                               05490000
+                STATUSLEN (HTTP-204-LENGTH)                             05500000
+                NOHANDLE                                                05510000
+           END-EXEC.                                                    05520000
+       9700-EXIT.                                                       05530000
+           EXIT.                                                        05540000
+                                                                        05550000
+      ***************************************************************** 05560000
+      * KEY structure I/O error - 507 response.                       * 05570000
+      ***************************************************************** 05580000
+       9800-STATUS-507.                                                 05590000
+           PERFORM 9001-ACAO         THRU 9001-EXIT.                    05600000
+           EXEC CICS WEB SEND                                           05610000
+                FROM      (CRLF)                                        05620000
+                FROMLENGTH(TWO)                                         05630000
+                MEDIATYPE (TEXT-PLAIN)                                  05640000
+                STATUSCODE(HTTP-STATUS-507)                             05650000
+                STATUSTEXT(HTTP-507-TEXT)                               05660000
+                STATUSLEN (HTTP-507-LENGTH)                             05670000
+                NOHANDLE                                                05680000
+           END-EXEC.                                                    05690000
+       9800-EXIT.                                                       05700000
+           EXIT.                                                        05710000
