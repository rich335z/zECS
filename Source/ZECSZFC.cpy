@@ -18,5 +18,6 @@
            02  ZF-ZK-KEY          PIC  X(255).                          03600000
            02  ZF-MEDIA           PIC  X(56).                           03610000
            02  ZF-DATA            PIC  X(32000).                        03620000
-           02  FILLER             PIC  X(344).                          03630000
+           02  ZF-HIT-COUNT       PIC  9(09) VALUE ZEROES COMP.         03621000
+           02  FILLER             PIC  X(340).                          03630000
                                                                         03640000
\ No newline at end of file
