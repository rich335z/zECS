@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. ZECSORF.                                             00000020
+       AUTHOR.     Randy Frerking and Rich Jackson.                     00000030
+      ***************************************************************** 00000040
+      *                                                               * 00000050
+      * z/OS Enterprise Caching Services.                             * 00000060
+      *                                                               * 00000070
+      * Batch KEY/FILE orphan reconciliation job.                     * 00000080
+      *                                                               * 00000090
+      * Browses ZK-FCT (primary KEY store) and validates each         * 00000100
+      * ZK-ZF-KEY against ZF-FCT (FILE store).  A KEY record whose    * 00000110
+      * internal FILE key no longer exists is an orphan - see the     * 00000120
+      * comments preceding the ZK-ZF-KEY EQUAL INTERNAL-KEY check in  * 00000130
+      * ZECS001's 3200-READ-KEY for the two ways this happens:        * 00000140
+      * LOG(NONE) rollback gaps, or zEXPIRE mid-delete when the       * 00000150
+      * region went down.                                             * 00000160
+      *                                                               * 00000170
+      * Every orphan found is written to the report.  When run with  *  00000180
+      * WS-RUN-MODE of 'D' (see WS-RUN-MODE ACCEPT below), the        * 00000190
+      * orphaned KEY record is also deleted so it stops silently      * 00000200
+      * 204'ing GET requests; any other mode reports only and leaves  * 00000210
+      * the files unchanged.                                          * 00000220
+      *                                                               * 00000230
+      * Intended to run periodically outside of CICS against the     *  00000240
+      * base clusters underlying the ZK-FCT/ZF-FCT CICS files.        * 00000250
+      *                                                               * 00000260
+      * Date       UserID    Description                              * 00000270
+      * ---------- --------  ---------------------------------------- * 00000280
+      *                                                               * 00000290
+      ***************************************************************** 00000300
+       ENVIRONMENT DIVISION.                                            00000310
+       INPUT-OUTPUT SECTION.                                            00000320
+       FILE-CONTROL.                                                    00000330
+           SELECT ZK-FCT ASSIGN TO ZKFCT                                00000340
+               ORGANIZATION IS INDEXED                                  00000350
+               ACCESS MODE IS SEQUENTIAL                                00000360
+               RECORD KEY IS ZK-KEY                                     00000370
+               FILE STATUS IS WS-ZK-STATUS.                             00000380
+                                                                        00000390
+           SELECT ZF-FCT ASSIGN TO ZFFCT                                00000400
+               ORGANIZATION IS INDEXED                                  00000410
+               ACCESS MODE IS DYNAMIC                                   00000420
+               RECORD KEY IS ZF-KEY-16                                  00000430
+               FILE STATUS IS WS-ZF-STATUS.                             00000440
+                                                                        00000450
+           SELECT RPT-OUT ASSIGN TO RPTOUT                              00000460
+               ORGANIZATION IS LINE SEQUENTIAL                          00000470
+               FILE STATUS IS WS-RPT-STATUS.                            00000480
+                                                                        00000490
+       DATA DIVISION.                                                   00000500
+       FILE SECTION.                                                    00000510
+       FD  ZK-FCT.                                                      00000520
+      ***************************************************************** 00000530
+      * zECS KEY  record definition.                                  * 00000540
+      ***************************************************************** 00000550
+       COPY ZECSZKC.                                                    00000560
+                                                                        00000570
+       FD  ZF-FCT.                                                      00000580
+      ***************************************************************** 00000590
+      * zECS FILE record definition.                                  * 00000600
+      ***************************************************************** 00000610
+       COPY ZECSZFC.                                                    00000620
+                                                                        00000630
+       FD  RPT-OUT                                                      00000640
+           RECORD CONTAINS 132 CHARACTERS.                              00000650
+       01  RPT-LINE                   PIC  X(132).                      00000660
+                                                                        00000670
+       WORKING-STORAGE SECTION.                                         00000680
+       01  WS-ZK-STATUS               PIC  X(02) VALUE SPACES.          00000690
+       01  WS-ZF-STATUS               PIC  X(02) VALUE SPACES.          00000700
+       01  WS-RPT-STATUS              PIC  X(02) VALUE SPACES.          00000710
+       01  WS-EOF-SW                  PIC  X(01) VALUE 'N'.             00000720
+           88  ZK-EOF                 VALUE 'Y'.                        00000730
+                                                                        00000740
+      ***************************************************************** 00000750
+      * Run mode, accepted from SYSIN:                                * 00000760
+      *   'D' - DELETE orphaned KEY records as they are found.        * 00000770
+      *   any other value (including none) - report only.             * 00000780
+      ***************************************************************** 00000790
+       01  WS-RUN-MODE                PIC  X(01) VALUE SPACES.          00000800
+           88  CLEANUP-MODE           VALUE 'D'.                        00000810
+                                                                        00000820
+       01  WS-TOTAL-KEYS              PIC 9(09) VALUE ZEROES.           00000830
+       01  WS-ORPHAN-KEYS             PIC 9(09) VALUE ZEROES.           00000840
+       01  WS-DELETED-KEYS            PIC 9(09) VALUE ZEROES.           00000850
+                                                                        00000860
+       01  WS-ORPHAN-SW               PIC  X(01) VALUE 'N'.             00000870
+           88  KEY-IS-ORPHAN          VALUE 'Y'.                        00000880
+                                                                        00000890
+       01  WS-ZK-ZF-KEY-HEX           PIC  X(16) VALUE SPACES.          00000900
+       01  WS-HEX-DIGITS              PIC  X(16) VALUE                  00000910
+           '0123456789ABCDEF'.                                          00000920
+       01  WS-HEX-IDX                 PIC S9(04) COMP VALUE ZEROES.     00000930
+       01  WS-HEX-BYTE                PIC  9(03) VALUE ZEROES.          00000940
+                                                                        00000950
+       01  WS-HEADING-1.                                                00000960
+           05  FILLER PIC X(48) VALUE                                   00000970
+               'zECS KEY/FILE ORPHAN RECONCILIATION REPORT'.            00000980
+       01  WS-HEADING-2.                                                00000990
+           05  FILLER PIC X(70) VALUE                                   00001000
+               'KEY                                     '.              00001010
+       01  WS-HEADING-3.                                                00001020
+           05  FILLER PIC X(70) VALUE                                   00001030
+               'ZF INTERNAL KEY (HEX)  ACTION'.                         00001040
+                                                                        00001050
+       01  WS-DETAIL-LINE-1.                                            00001060
+           05  DL1-KEY                PIC  X(64).                       00001070
+       01  WS-DETAIL-LINE-2.                                            00001080
+           05  FILLER                 PIC  X(02) VALUE SPACES.          00001090
+           05  DL2-ZF-KEY-HEX         PIC  X(16).                       00001100
+           05  FILLER                 PIC  X(02) VALUE SPACES.          00001110
+           05  DL2-ACTION             PIC  X(20).                       00001120
+                                                                        00001130
+       01  WS-SUMMARY-LINE1.                                            00001140
+           05  FILLER                 PIC X(20) VALUE                   00001150
+               'KEYS SCANNED:      '.                                   00001160
+           05  SL-TOTAL-KEYS          PIC ZZZ,ZZZ,ZZ9.                  00001170
+       01  WS-SUMMARY-LINE2.                                            00001180
+           05  FILLER                 PIC X(20) VALUE                   00001190
+               'ORPHANS FOUND:     '.                                   00001200
+           05  SL-ORPHAN-KEYS         PIC ZZZ,ZZZ,ZZ9.                  00001210
+       01  WS-SUMMARY-LINE3.                                            00001220
+           05  FILLER                 PIC X(20) VALUE                   00001230
+               'ORPHANS DELETED:   '.                                   00001240
+           05  SL-DELETED-KEYS        PIC ZZZ,ZZZ,ZZ9.                  00001250
+       01  WS-SUMMARY-LINE4.                                            00001260
+           05  FILLER                 PIC X(31) VALUE                   00001270
+               'RUN MODE (D=DELETE, ELSE RPT):'.                        00001280
+           05  FILLER                 PIC  X(01) VALUE SPACES.          00001290
+           05  SL-RUN-MODE            PIC  X(01).                       00001300
+                                                                        00001310
+       PROCEDURE DIVISION.                                              00001320
+       0000-MAIN.                                                       00001330
+           PERFORM 0050-ACCEPT-PARMS      THRU 0050-EXIT.               00001340
+           PERFORM 0100-OPEN-FILES        THRU 0100-EXIT.               00001350
+           PERFORM 0300-WRITE-HEADINGS    THRU 0300-EXIT.               00001360
+           PERFORM 0200-BROWSE-KEYS       THRU 0200-EXIT                00001370
+               UNTIL ZK-EOF.                                            00001390
+           PERFORM 0400-WRITE-SUMMARY     THRU 0400-EXIT.               00001400
+           PERFORM 0900-CLOSE-FILES       THRU 0900-EXIT.               00001410
+           STOP RUN.                                                    00001420
+                                                                        00001430
+       0050-ACCEPT-PARMS.                                               00001440
+           ACCEPT WS-RUN-MODE FROM SYSIN.                               00001450
+       0050-EXIT.                                                       00001460
+           EXIT.                                                        00001470
+                                                                        00001480
+       0100-OPEN-FILES.                                                 00001490
+           IF  CLEANUP-MODE                                             00001500
+               OPEN I-O ZK-FCT                                          00001510
+           ELSE                                                         00001520
+               OPEN INPUT ZK-FCT.                                       00001530
+           OPEN INPUT ZF-FCT.                                           00001540
+           OPEN OUTPUT RPT-OUT.                                         00001550
+           READ ZK-FCT NEXT RECORD                                      00001560
+               AT END MOVE 'Y' TO WS-EOF-SW.                            00001570
+       0100-EXIT.                                                       00001580
+           EXIT.                                                        00001590
+                                                                        00001600
+      ***************************************************************** 00001610
+      * For every KEY record, validate ZK-ZF-KEY against ZF-FCT.      * 00001620
+      * A record not found in ZF-FCT is an orphan; when running in    * 00001630
+      * cleanup mode the orphaned KEY record is deleted immediately   * 00001640
+      * (sequential DELETE acts on the record just READ).             * 00001650
+      ***************************************************************** 00001660
+       0200-BROWSE-KEYS.                                                00001670
+           ADD 1 TO WS-TOTAL-KEYS.                                      00001680
+           MOVE 'N' TO WS-ORPHAN-SW.                                    00001690
+                                                                        00001700
+           MOVE ZK-ZF-KEY               TO ZF-KEY.                      00001710
+           MOVE ZEROES                  TO ZF-ZEROES.                   00001720
+           IF  ZK-SEGMENTS EQUAL 'Y'                                    00001730
+               MOVE 1 TO ZF-SEGMENT.                                    00001740
+                                                                        00001750
+           READ ZF-FCT                                                  00001760
+               INVALID KEY                                              00001770
+                   MOVE 'Y' TO WS-ORPHAN-SW.                            00001780
+                                                                        00001790
+           IF  KEY-IS-ORPHAN                                            00001800
+               ADD 1 TO WS-ORPHAN-KEYS                                  00001810
+               PERFORM 0210-FORMAT-HEX     THRU 0210-EXIT               00001820
+               PERFORM 0220-REPORT-ORPHAN  THRU 0220-EXIT               00001830
+               IF  CLEANUP-MODE                                         00001840
+                   DELETE ZK-FCT RECORD                                 00001850
+                       INVALID KEY                                      00001860
+                           CONTINUE                                     00001870
+                       NOT INVALID KEY                                  00001880
+                           ADD 1 TO WS-DELETED-KEYS                     00001890
+                   END-DELETE                                           00001900
+               END-IF.                                                  00001910
+                                                                        00001920
+           READ ZK-FCT NEXT RECORD                                      00001930
+               AT END MOVE 'Y' TO WS-EOF-SW.                            00001940
+       0200-EXIT.                                                       00001950
+           EXIT.                                                        00001960
+                                                                        00001970
+      ***************************************************************** 00001980
+      * Render ZK-ZF-KEY (the internal ZF key, binary) as readable    * 00001990
+      * hex for the report - it is not printable text.                * 00002000
+      ***************************************************************** 00002010
+       0210-FORMAT-HEX.                                                 00002020
+           MOVE SPACES TO WS-ZK-ZF-KEY-HEX.                             00002030
+           PERFORM VARYING WS-HEX-IDX FROM 1 BY 1                       00002040
+               UNTIL WS-HEX-IDX GREATER THAN 8                          00002050
+               MOVE FUNCTION ORD(ZK-ZF-KEY(WS-HEX-IDX:1))               00002060
+                   TO WS-HEX-BYTE                                       00002070
+               SUBTRACT 1 FROM WS-HEX-BYTE                              00002080
+               MOVE WS-HEX-DIGITS(FUNCTION MOD(WS-HEX-BYTE 16) + 1:1)   00002090
+                   TO WS-ZK-ZF-KEY-HEX(WS-HEX-IDX * 2:1)                00002100
+               DIVIDE WS-HEX-BYTE BY 16 GIVING WS-HEX-BYTE              00002110
+               MOVE WS-HEX-DIGITS(FUNCTION MOD(WS-HEX-BYTE 16) + 1:1)   00002120
+                   TO WS-ZK-ZF-KEY-HEX(WS-HEX-IDX * 2 - 1:1)            00002130
+           END-PERFORM.                                                 00002140
+       0210-EXIT.                                                       00002150
+           EXIT.                                                        00002160
+                                                                        00002170
+       0220-REPORT-ORPHAN.                                              00002180
+           MOVE SPACES TO WS-DETAIL-LINE-1 WS-DETAIL-LINE-2.            00002190
+           MOVE ZK-KEY(1:64)            TO DL1-KEY.                     00002200
+           WRITE RPT-LINE FROM WS-DETAIL-LINE-1.                        00002210
+                                                                        00002220
+           MOVE WS-ZK-ZF-KEY-HEX        TO DL2-ZF-KEY-HEX.              00002230
+           IF  CLEANUP-MODE                                             00002240
+               MOVE 'ORPHAN - DELETED'  TO DL2-ACTION                   00002250
+           ELSE                                                         00002260
+               MOVE 'ORPHAN - REPORTED' TO DL2-ACTION.                  00002270
+           WRITE RPT-LINE FROM WS-DETAIL-LINE-2.                        00002280
+       0220-EXIT.                                                       00002290
+           EXIT.                                                        00002300
+                                                                        00002310
+       0300-WRITE-HEADINGS.                                             00002320
+           WRITE RPT-LINE FROM WS-HEADING-1.                            00002330
+           WRITE RPT-LINE FROM WS-HEADING-2.                            00002340
+           WRITE RPT-LINE FROM WS-HEADING-3.                            00002350
+           MOVE SPACES TO RPT-LINE.                                     00002360
+           WRITE RPT-LINE.                                              00002370
+       0300-EXIT.                                                       00002380
+           EXIT.                                                        00002390
+                                                                        00002400
+       0400-WRITE-SUMMARY.                                              00002410
+           MOVE SPACES TO RPT-LINE.                                     00002420
+           WRITE RPT-LINE.                                              00002430
+                                                                        00002440
+           MOVE WS-TOTAL-KEYS       TO SL-TOTAL-KEYS.                   00002450
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE1.                        00002460
+           MOVE WS-ORPHAN-KEYS      TO SL-ORPHAN-KEYS.                  00002470
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE2.                        00002480
+           MOVE WS-DELETED-KEYS     TO SL-DELETED-KEYS.                 00002490
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE3.                        00002500
+           MOVE WS-RUN-MODE         TO SL-RUN-MODE.                     00002510
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE4.                        00002520
+       0400-EXIT.                                                       00002530
+           EXIT.                                                        00002540
+                                                                        00002550
+       0900-CLOSE-FILES.                                                00002560
+           CLOSE ZK-FCT.                                                00002570
+           CLOSE ZF-FCT.                                                00002580
+           CLOSE RPT-OUT.                                               00002590
+       0900-EXIT.                                                       00002600
+           EXIT.                                                        00002610
