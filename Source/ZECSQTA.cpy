@@ -0,0 +1,16 @@
+      ***************************************************************** 03470960
+      * zECS PER-USER QUOTA record definition.                        * 03470970
+      *                                                               * 03470980
+      * Written to a per-userid TS queue (queue name = QUOTA-QNAME,   * 03470990
+      * derived from CA-USERID) by 1126-CHECK-QUOTA to cap how many   * 03471000
+      * POST/PUT requests a given userid may issue inside a rolling   * 03471010
+      * window - the same per-user identity 1600-USER-ACCESS already  * 03471020
+      * resolves against ZCxxSD/ZS-FCT for authorization.  One record * 03471030
+      * per userid, holding the ASKTIME ABSTIME the current window    * 03471040
+      * began and the count of POST/PUT requests seen since then; the * 03471050
+      * window resets once QUOTA-WINDOW-SECONDS have elapsed since    * 03471060
+      * QUOTA-WINDOW-START.                                           * 03471065
+      ***************************************************************** 03471070
+       01  QUOTA-RECORD.                                                03471080
+           02  QUOTA-WINDOW-START PIC S9(15) VALUE ZEROES COMP-3.       03471090
+           02  QUOTA-COUNT        PIC S9(08) VALUE ZEROES COMP.         03471100
