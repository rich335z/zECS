@@ -0,0 +1,22 @@
+      ***************************************************************** 03470620
+      * zECS DEAD-LETTER record definition.                           * 03470630
+      *                                                                * 03470640
+      * Written to the per-region DLQ TS queue (see ZQ-FCT) by        * 03470650
+      * 9970-WRITE-DEAD-LETTER whenever Data Center replication to    * 03470660
+      * the partner zECS region (8100-WEB-OPEN/8200-WEB-CONVERSE)     * 03470670
+      * fails and does not recover after one retry, so the failed     * 03470680
+      * POST/PUT/DELETE can be found and replayed instead of the      * 03470690
+      * ACTIVE-ACTIVE/ACTIVE-STANDBY pair quietly drifting out of     * 03470700
+      * sync.  One record per failed replication attempt.             * 03470710
+      ***************************************************************** 03470720
+       01  DLQ-RECORD.                                                   03470730
+           02  DLQ-DATE           PIC  X(10) VALUE SPACES.               03470740
+           02  DLQ-TIME           PIC  X(08) VALUE SPACES.               03470750
+           02  DLQ-TRANID         PIC  X(04) VALUE SPACES.               03470760
+           02  DLQ-USERID         PIC  X(08) VALUE SPACES.               03470770
+           02  DLQ-METHOD         PIC  X(10) VALUE SPACES.               03470780
+           02  DLQ-STATUS-CODE    PIC  9(04) VALUE ZEROES.               03470790
+           02  DLQ-STATUS-TEXT    PIC  X(24) VALUE SPACES.               03470800
+           02  DLQ-TARGET-HOST    PIC  X(80) VALUE SPACES.               03470810
+           02  DLQ-KEY            PIC  X(255) VALUE LOW-VALUES.          03470820
+           02  FILLER             PIC  X(20) VALUE SPACES.               03470830
