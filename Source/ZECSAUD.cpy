@@ -0,0 +1,16 @@
+      ***************************************************************** 03480000
+      * zECS AUDIT record definition.                                 * 03481000
+      *                                                                * 03482000
+      * One record per successful POST/PUT/DELETE mutation, written   * 03483000
+      * to the permanent AUD-FCT (ESDS) audit trail so "who overwrote * 03484000
+      * this key" can be answered after CA-USERID/the key/the record  * 03485000
+      * itself have long since expired or been replaced.              * 03486000
+      ***************************************************************** 03487000
+       01  AUD-RECORD.                                                  03488000
+           02  AUD-DATE           PIC  X(10) VALUE SPACES.              03488100
+           02  AUD-TIME           PIC  X(08) VALUE SPACES.              03488200
+           02  AUD-TRANID         PIC  X(04) VALUE SPACES.              03488300
+           02  AUD-USERID         PIC  X(08) VALUE SPACES.              03488400
+           02  AUD-OPERATION      PIC  X(10) VALUE SPACES.              03488500
+           02  AUD-KEY            PIC  X(255) VALUE LOW-VALUES.         03488600
+           02  FILLER             PIC  X(20) VALUE SPACES.              03488700
