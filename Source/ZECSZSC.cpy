@@ -0,0 +1,16 @@
+      ***************************************************************** 03470460
+      * zECS SECURITY GRANT record definition.                        * 03470470
+      *                                                                * 03470480
+      * Online, no-change-window companion to the ZCxxSD DOCTEMPLATE  * 03470490
+      * security model.  ZCxxSD remains the primary security table -  * 03470500
+      * this file only holds userids maintained online (via ZECS004)  * 03470510
+      * since the last DOCTEMPLATE redeploy, and is consulted by      * 03470520
+      * 1600-USER-ACCESS as an additive fallback when a userid is not * 03470530
+      * found in the ZCxxSD scan.  One record per userid.             * 03470540
+      ***************************************************************** 03470550
+       01  ZS-RECORD.                                                   03470560
+           02  ZS-USER-ID         PIC  X(08) VALUE SPACES.              03470570
+           02  ZS-SELECT-ACCESS   PIC  X(01) VALUE 'N'.                 03470580
+           02  ZS-UPDATE-ACCESS   PIC  X(01) VALUE 'N'.                 03470590
+           02  ZS-DELETE-ACCESS   PIC  X(01) VALUE 'N'.                 03470600
+           02  FILLER             PIC  X(21) VALUE SPACES.              03470610
