@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. ZECSHIT.                                             00000020
+       AUTHOR.     Randy Frerking and Rich Jackson.                     00000030
+      ***************************************************************** 00000040
+      *                                                               * 00000050
+      * z/OS Enterprise Caching Services.                             * 00000060
+      *                                                               * 00000070
+      * Batch hit-count / last-access analytics report.               * 00000080
+      *                                                               * 00000090
+      * ZF-RECORD carries a per-record ZF-HIT-COUNT that ZECS001's    * 00000100
+      * 3300-READ-FILE increments (alongside the existing ZF-ABS      * 00000110
+      * refresh) whenever a GET is served against a key stored with   * 00000120
+      * TTL-TYPE of LAST-ACCESS-TIME/LAT.  Since ZF-ABS is already    * 00000130
+      * re-stamped to the current time on that same UPDATE/REWRITE,   * 00000140
+      * it doubles as the record's last-access timestamp for LAT      * 00000150
+      * keys - no separate last-access field was added.  For keys not * 00000160
+      * using LAT, ZF-HIT-COUNT stays at zero and ZF-ABS reflects only* 00000170
+      * the original write time, which this report shows as-is.      *  00000180
+      *                                                               * 00000190
+      * Browses ZK-FCT and, for each active KEY, reports the segment  * 00000200
+      * 1 ZF record's hit count and ZF-ABS so capacity planning can   * 00000210
+      * see which entries are actually hot versus dead weight before  * 00000220
+      * tuning TTL defaults or evict policy.  ZF-ABS is a raw CICS    * 00000230
+      * ABSTIME value (milliseconds since 1900) - this batch job has  * 00000240
+      * no CICS FORMATTIME available to convert it to a calendar      * 00000250
+      * date, so it is reported as-is, same tradeoff ZECSRPT makes    * 00000260
+      * approximating byte totals from segment counts.                * 00000270
+      *                                                               * 00000280
+      * Intended to run periodically outside of CICS against the     *  00000290
+      * base clusters underlying the ZK-FCT/ZF-FCT CICS files, for    * 00000300
+      * hand-off to capacity planning.                                * 00000310
+      *                                                               * 00000320
+      * Date       UserID    Description                              * 00000330
+      * ---------- --------  ---------------------------------------- * 00000340
+      *                                                               * 00000350
+      ***************************************************************** 00000360
+       ENVIRONMENT DIVISION.                                            00000370
+       INPUT-OUTPUT SECTION.                                            00000380
+       FILE-CONTROL.                                                    00000390
+           SELECT ZK-FCT ASSIGN TO ZKFCT                                00000400
+               ORGANIZATION IS INDEXED                                  00000410
+               ACCESS MODE IS SEQUENTIAL                                00000420
+               RECORD KEY IS ZK-KEY                                     00000430
+               FILE STATUS IS WS-ZK-STATUS.                             00000440
+                                                                        00000450
+           SELECT ZF-FCT ASSIGN TO ZFFCT                                00000460
+               ORGANIZATION IS INDEXED                                  00000470
+               ACCESS MODE IS DYNAMIC                                   00000480
+               RECORD KEY IS ZF-KEY-16                                  00000490
+               FILE STATUS IS WS-ZF-STATUS.                             00000500
+                                                                        00000510
+           SELECT RPT-OUT ASSIGN TO RPTOUT                              00000520
+               ORGANIZATION IS LINE SEQUENTIAL                          00000530
+               FILE STATUS IS WS-RPT-STATUS.                            00000540
+                                                                        00000550
+       DATA DIVISION.                                                   00000560
+       FILE SECTION.                                                    00000570
+       FD  ZK-FCT.                                                      00000580
+      ***************************************************************** 00000590
+      * zECS KEY  record definition.                                  * 00000600
+      ***************************************************************** 00000610
+       COPY ZECSZKC.                                                    00000620
+                                                                        00000630
+       FD  ZF-FCT.                                                      00000640
+      ***************************************************************** 00000650
+      * zECS FILE record definition.                                  * 00000660
+      ***************************************************************** 00000670
+       COPY ZECSZFC.                                                    00000680
+                                                                        00000690
+       FD  RPT-OUT                                                      00000700
+           RECORD CONTAINS 132 CHARACTERS.                              00000710
+       01  RPT-LINE                   PIC  X(132).                      00000720
+                                                                        00000730
+       WORKING-STORAGE SECTION.                                         00000740
+       01  WS-ZK-STATUS               PIC  X(02) VALUE SPACES.          00000750
+       01  WS-ZF-STATUS               PIC  X(02) VALUE SPACES.          00000760
+       01  WS-RPT-STATUS              PIC  X(02) VALUE SPACES.          00000770
+       01  WS-EOF-SW                  PIC  X(01) VALUE 'N'.             00000780
+           88  ZK-EOF                 VALUE 'Y'.                        00000790
+                                                                        00000800
+       01  WS-KEY-LEN                 PIC S9(04) COMP VALUE ZEROES.     00000810
+                                                                        00000820
+       01  WS-TOTAL-KEYS              PIC 9(09) VALUE ZEROES.           00000830
+       01  WS-HOT-KEYS                PIC 9(09) VALUE ZEROES.           00000840
+       01  WS-DEAD-KEYS               PIC 9(09) VALUE ZEROES.           00000850
+       01  WS-TOTAL-HITS              PIC 9(15) VALUE ZEROES.           00000860
+                                                                        00000870
+       01  WS-KEY-DISPLAY             PIC  X(64) VALUE SPACES.          00000880
+                                                                        00000890
+       01  WS-HEADING-1.                                                00000900
+           05  FILLER PIC X(46) VALUE                                   00000910
+               'zECS HIT-COUNT / LAST-ACCESS ANALYTICS REPORT'.         00000920
+       01  WS-HEADING-2.                                                00000930
+           05  FILLER PIC X(60) VALUE                                   00000940
+               'KEY                          HITS LAST-ACCESS'.         00000950
+                                                                        00000960
+       01  WS-DETAIL-LINE.                                              00000970
+           05  DL-KEY                 PIC  X(40).                       00000980
+           05  FILLER                 PIC  X(01) VALUE SPACES.          00000990
+           05  DL-HITS                PIC ZZZ,ZZZ,ZZ9.                  00001000
+           05  FILLER                 PIC  X(01) VALUE SPACES.          00001010
+           05  DL-LAST-ACCESS         PIC Z(14)9.                       00001020
+                                                                        00001030
+       01  WS-SUMMARY-LINE.                                             00001040
+           05  FILLER                 PIC X(20) VALUE                   00001050
+               'TOTAL ACTIVE KEYS: '.                                   00001060
+           05  SL-TOTAL-KEYS          PIC ZZZ,ZZZ,ZZ9.                  00001070
+       01  WS-SUMMARY-LINE2.                                            00001080
+           05  FILLER                 PIC X(20) VALUE                   00001090
+               'HOT KEYS (HITS>0): '.                                   00001100
+           05  SL-HOT-KEYS            PIC ZZZ,ZZZ,ZZ9.                  00001110
+       01  WS-SUMMARY-LINE3.                                            00001120
+           05  FILLER                 PIC X(20) VALUE                   00001130
+               'DEAD KEYS (0 HITS):'.                                   00001140
+           05  SL-DEAD-KEYS           PIC ZZZ,ZZZ,ZZ9.                  00001150
+       01  WS-SUMMARY-LINE4.                                            00001160
+           05  FILLER                 PIC X(20) VALUE                   00001170
+               'TOTAL HITS:        '.                                   00001180
+           05  SL-TOTAL-HITS          PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.            00001190
+                                                                        00001200
+       PROCEDURE DIVISION.                                              00001210
+       0000-MAIN.                                                       00001220
+           PERFORM 0100-OPEN-FILES        THRU 0100-EXIT.               00001230
+           PERFORM 0200-BROWSE-KEYS       THRU 0200-EXIT                00001240
+               UNTIL ZK-EOF.                                            00001260
+           PERFORM 0300-WRITE-SUMMARY     THRU 0300-EXIT.               00001270
+           PERFORM 0900-CLOSE-FILES       THRU 0900-EXIT.               00001280
+           STOP RUN.                                                    00001290
+                                                                        00001300
+       0100-OPEN-FILES.                                                 00001310
+           OPEN INPUT ZK-FCT.                                           00001320
+           OPEN INPUT ZF-FCT.                                           00001330
+           OPEN OUTPUT RPT-OUT.                                         00001340
+           WRITE RPT-LINE FROM WS-HEADING-1.                            00001350
+           WRITE RPT-LINE FROM WS-HEADING-2.                            00001360
+           MOVE SPACES TO RPT-LINE.                                     00001370
+           WRITE RPT-LINE.                                              00001380
+           READ ZK-FCT NEXT RECORD                                      00001390
+               AT END MOVE 'Y' TO WS-EOF-SW.                            00001400
+       0100-EXIT.                                                       00001410
+           EXIT.                                                        00001420
+                                                                        00001430
+      ***************************************************************** 00001440
+      * For every active KEY record, look up the segment 1 ZF record  * 00001450
+      * and report its hit count / ZF-ABS.  Orphaned KEY records (no  * 00001460
+      * matching ZF record - see ZECSORF) are skipped here; that      * 00001470
+      * condition is reported and reconciled by ZECSORF, not by this  * 00001480
+      * job.                                                          * 00001490
+      ***************************************************************** 00001500
+       0200-BROWSE-KEYS.                                                00001510
+           ADD 1 TO WS-TOTAL-KEYS.                                      00001520
+           PERFORM 0210-LOOKUP-FILE    THRU 0210-EXIT.                  00001530
+                                                                        00001540
+           READ ZK-FCT NEXT RECORD                                      00001550
+               AT END MOVE 'Y' TO WS-EOF-SW.                            00001560
+       0200-EXIT.                                                       00001570
+           EXIT.                                                        00001580
+                                                                        00001590
+       0210-LOOKUP-FILE.                                                00001600
+           MOVE ZK-ZF-KEY               TO ZF-KEY.                      00001610
+           MOVE ZEROES                  TO ZF-ZEROES.                   00001620
+           IF  ZK-SEGMENTS EQUAL 'Y'                                    00001630
+               MOVE 1 TO ZF-SEGMENT.                                    00001640
+                                                                        00001650
+           READ ZF-FCT                                                  00001660
+               INVALID KEY                                              00001670
+                   NEXT SENTENCE.                                       00001680
+                                                                        00001690
+           IF  WS-ZF-STATUS EQUAL '00'                                  00001700
+               PERFORM 0220-WRITE-DETAIL  THRU 0220-EXIT.               00001710
+       0210-EXIT.                                                       00001720
+           EXIT.                                                        00001730
+                                                                        00001740
+       0220-WRITE-DETAIL.                                               00001750
+           MOVE ZEROES TO WS-KEY-LEN.                                   00001760
+           INSPECT ZK-KEY TALLYING WS-KEY-LEN                           00001770
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE.                 00001780
+           MOVE SPACES         TO WS-KEY-DISPLAY.                       00001790
+           MOVE ZK-KEY(1:WS-KEY-LEN) TO WS-KEY-DISPLAY.                 00001800
+                                                                        00001810
+           MOVE WS-KEY-DISPLAY     TO DL-KEY.                           00001820
+           MOVE ZF-HIT-COUNT       TO DL-HITS.                          00001830
+           MOVE ZF-ABS             TO DL-LAST-ACCESS.                   00001840
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.                          00001850
+                                                                        00001860
+           ADD ZF-HIT-COUNT        TO WS-TOTAL-HITS.                    00001870
+           IF  ZF-HIT-COUNT GREATER THAN ZEROES                         00001880
+               ADD 1 TO WS-HOT-KEYS                                     00001890
+           ELSE                                                         00001900
+               ADD 1 TO WS-DEAD-KEYS.                                   00001910
+       0220-EXIT.                                                       00001920
+           EXIT.                                                        00001930
+                                                                        00001940
+       0300-WRITE-SUMMARY.                                              00001950
+           MOVE SPACES TO RPT-LINE.                                     00001960
+           WRITE RPT-LINE.                                              00001970
+                                                                        00001980
+           MOVE WS-TOTAL-KEYS       TO SL-TOTAL-KEYS.                   00001990
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE.                         00002000
+           MOVE WS-HOT-KEYS         TO SL-HOT-KEYS.                     00002010
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE2.                        00002020
+           MOVE WS-DEAD-KEYS        TO SL-DEAD-KEYS.                    00002030
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE3.                        00002040
+           MOVE WS-TOTAL-HITS       TO SL-TOTAL-HITS.                   00002050
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE4.                        00002060
+       0300-EXIT.                                                       00002070
+           EXIT.                                                        00002080
+                                                                        00002090
+       0900-CLOSE-FILES.                                                00002100
+           CLOSE ZK-FCT.                                                00002110
+           CLOSE ZF-FCT.                                                00002120
+           CLOSE RPT-OUT.                                               00002130
+       0900-EXIT.                                                       00002140
+           EXIT.                                                        00002150
